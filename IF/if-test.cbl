@@ -11,25 +11,74 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
            01 NOME  PIC X(9) VALUE SPACES.
+           01 PHONE PIC X(15) VALUE SPACES.
+           01 EMAIL PIC X(40) VALUE SPACES.
+
+           01 WS-PHONE-CHECK.
+               05 WS-PHONE-IDX          PIC 9(2) VALUE ZERO.
+               05 WS-PHONE-DIGIT-COUNT  PIC 9(2) VALUE ZERO.
+               05 WS-PHONE-VALID        PIC X(1) VALUE 'N'.
+                   88 B-PHONE-VALID     VALUE 'Y'.
+
+           01 WS-EMAIL-CHECK.
+               05 WS-EMAIL-AT-COUNT     PIC 9(2) VALUE ZERO.
+               05 WS-EMAIL-DOT-COUNT    PIC 9(2) VALUE ZERO.
+               05 WS-EMAIL-VALID        PIC X(1) VALUE 'N'.
+                   88 B-EMAIL-VALID     VALUE 'Y'.
 
        PROCEDURE DIVISION.
            DISPLAY "QUAL O SEU NOME?"
            ACCEPT NOME.
-      *DISPLAY "QUAL O SEU TELEFONE?"
-      *ACCEPT PHONE
-      *DISPLAY "QUAL O SEU E-MAIL?"
-      *ACCEPT EMAIL
-           
+           DISPLAY "QUAL O SEU TELEFONE?"
+           ACCEPT PHONE
+           DISPLAY "QUAL O SEU E-MAIL?"
+           ACCEPT EMAIL
+
            PERFORM P001-BEGIN THRU P001-FIM.
        P001-BEGIN.
-      *    INSPECT NOME REPLACING TRAILING SPACES BY SPACE.
-      *    INSPECT NOME REPLACING LEADING SPACES BY SPACE.
+           INSPECT NOME REPLACING TRAILING SPACES BY SPACE.
+           INSPECT NOME REPLACING LEADING SPACES BY SPACE.
            IF NOME = "JOAO"
                DISPLAY "OLA JOÃO PEDRO"
            ELSE
                DISPLAY "OLA " NOME
            END-IF.
            DISPLAY "BEGIN".
-           
+
+           PERFORM UNTIL B-PHONE-VALID
+               MOVE ZERO TO WS-PHONE-DIGIT-COUNT
+               PERFORM VARYING WS-PHONE-IDX FROM 1 BY 1
+                   UNTIL WS-PHONE-IDX > 15
+                   IF PHONE(WS-PHONE-IDX:1) IS NUMERIC
+                       ADD 1 TO WS-PHONE-DIGIT-COUNT
+                   END-IF
+               END-PERFORM
+
+               IF WS-PHONE-DIGIT-COUNT >= 9
+                   MOVE 'Y' TO WS-PHONE-VALID
+               ELSE
+                   DISPLAY "TELEFONE INVALIDO - INDIQUE PELO MENOS 9 "
+                           "DIGITOS"
+                   DISPLAY "QUAL O SEU TELEFONE?"
+                   ACCEPT PHONE
+               END-IF
+           END-PERFORM.
+
+           PERFORM UNTIL B-EMAIL-VALID
+               MOVE ZERO TO WS-EMAIL-AT-COUNT
+               MOVE ZERO TO WS-EMAIL-DOT-COUNT
+               INSPECT EMAIL TALLYING WS-EMAIL-AT-COUNT FOR ALL '@'
+               INSPECT EMAIL TALLYING WS-EMAIL-DOT-COUNT FOR ALL '.'
+
+               IF WS-EMAIL-AT-COUNT = 1 AND WS-EMAIL-DOT-COUNT >= 1
+                   MOVE 'Y' TO WS-EMAIL-VALID
+               ELSE
+                   DISPLAY "E-MAIL INVALIDO - TEM DE CONTER UM '@' E "
+                           "UM '.'"
+                   DISPLAY "QUAL O SEU E-MAIL?"
+                   ACCEPT EMAIL
+               END-IF
+           END-PERFORM.
+
        P001-FIM.
            GOBACK.
