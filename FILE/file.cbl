@@ -6,40 +6,80 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT INPUT-FILE ASSIGN TO "FILE/dados.txt"
-               ORGANIZATION IS SEQUENTIAL.
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-INPUT-STATUS.
            SELECT OUTPUT-FILE ASSIGN TO "FILE/output.txt"
-               ORGANIZATION IS SEQUENTIAL.
-       
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-OUTPUT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD INPUT-FILE.
        01 INPUT-RECORD.
            05 INPUT-NOME       PIC X(20).
            05 INPUT-IDADE      PIC 9(3).
-       
+
        FD OUTPUT-FILE.
        01 OUTPUT-RECORD.
            05 OUTPUT-NOME     PIC X(20).
            05 OUTPUT-IDADE    PIC 9(3).
-       
+
        WORKING-STORAGE SECTION.
        01 FIM-ARQUIVO    PIC X VALUE "N".
-       
+       01 WS-MIN-IDADE   PIC 9(3) VALUE ZERO.
+
+       01 WS-FILE-STATUS.
+           05 WS-INPUT-STATUS  PIC X(2) VALUE '00'.
+           05 WS-OUTPUT-STATUS PIC X(2) VALUE '00'.
+       01 WS-RETURN-CODE PIC 9(4) VALUE ZERO.
+
        PROCEDURE DIVISION.
+           ACCEPT WS-MIN-IDADE FROM COMMAND-LINE.
+
            OPEN INPUT INPUT-FILE
                 OUTPUT OUTPUT-FILE.
-       
+
+           IF WS-INPUT-STATUS NOT = '00'
+               DISPLAY 'ERRO AO ABRIR FILE/dados.txt - STATUS '
+                       WS-INPUT-STATUS
+               MOVE 1 TO WS-RETURN-CODE
+               MOVE WS-RETURN-CODE TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           IF WS-OUTPUT-STATUS NOT = '00'
+               DISPLAY 'ERRO AO ABRIR FILE/output.txt - STATUS '
+                       WS-OUTPUT-STATUS
+               MOVE 1 TO WS-RETURN-CODE
+               MOVE WS-RETURN-CODE TO RETURN-CODE
+               STOP RUN
+           END-IF
+
            PERFORM UNTIL FIM-ARQUIVO = "S"
                READ INPUT-FILE INTO INPUT-RECORD
                    AT END
                        MOVE "S" TO FIM-ARQUIVO
                    NOT AT END
-                       MOVE INPUT-NOME TO OUTPUT-NOME
-                       MOVE INPUT-IDADE TO OUTPUT-IDADE
-                       WRITE OUTPUT-RECORD
-                       
+                       IF WS-INPUT-STATUS NOT = '00'
+                           DISPLAY 'ERRO DE LEITURA - STATUS '
+                                   WS-INPUT-STATUS
+                           MOVE 1 TO WS-RETURN-CODE
+                           MOVE "S" TO FIM-ARQUIVO
+                       ELSE
+                           IF INPUT-IDADE >= WS-MIN-IDADE
+                               MOVE INPUT-NOME TO OUTPUT-NOME
+                               MOVE INPUT-IDADE TO OUTPUT-IDADE
+                               WRITE OUTPUT-RECORD
+                               IF WS-OUTPUT-STATUS NOT = '00'
+                                   DISPLAY 'ERRO DE ESCRITA - STATUS '
+                                           WS-OUTPUT-STATUS
+                                   MOVE 1 TO WS-RETURN-CODE
+                               END-IF
+                           END-IF
+                       END-IF
                END-READ
            END-PERFORM.
-       
+
            CLOSE INPUT-FILE OUTPUT-FILE.
+           MOVE WS-RETURN-CODE TO RETURN-CODE.
            STOP RUN.
