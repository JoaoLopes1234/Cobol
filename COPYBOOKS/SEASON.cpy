@@ -0,0 +1,33 @@
+      ******************************************************************
+      *    SEASON - TABELA DE SOBRETAXA POR EPOCA (MES -> MULTIPLICADOR)
+      *    EPOCA ALTA (VERAO/NATAL) PAGA MAIS, EPOCA BAIXA PAGA MENOS
+      ******************************************************************
+       01 SEASON-TABLE.
+           05 FILLER PIC X(2)  VALUE '01'.
+           05 FILLER PIC 9V99  VALUE 1,00.
+           05 FILLER PIC X(2)  VALUE '02'.
+           05 FILLER PIC 9V99  VALUE 1,00.
+           05 FILLER PIC X(2)  VALUE '03'.
+           05 FILLER PIC 9V99  VALUE 1,00.
+           05 FILLER PIC X(2)  VALUE '04'.
+           05 FILLER PIC 9V99  VALUE 1,05.
+           05 FILLER PIC X(2)  VALUE '05'.
+           05 FILLER PIC 9V99  VALUE 1,05.
+           05 FILLER PIC X(2)  VALUE '06'.
+           05 FILLER PIC 9V99  VALUE 1,15.
+           05 FILLER PIC X(2)  VALUE '07'.
+           05 FILLER PIC 9V99  VALUE 1,25.
+           05 FILLER PIC X(2)  VALUE '08'.
+           05 FILLER PIC 9V99  VALUE 1,30.
+           05 FILLER PIC X(2)  VALUE '09'.
+           05 FILLER PIC 9V99  VALUE 1,10.
+           05 FILLER PIC X(2)  VALUE '10'.
+           05 FILLER PIC 9V99  VALUE 1,00.
+           05 FILLER PIC X(2)  VALUE '11'.
+           05 FILLER PIC 9V99  VALUE 0,95.
+           05 FILLER PIC X(2)  VALUE '12'.
+           05 FILLER PIC 9V99  VALUE 1,20.
+       01 SEASON-REDEF REDEFINES SEASON-TABLE.
+           05 SEASON-ENTRY OCCURS 12 TIMES.
+               10 SEASON-MONTH  PIC X(2).
+               10 SEASON-RATE   PIC 9V99.
