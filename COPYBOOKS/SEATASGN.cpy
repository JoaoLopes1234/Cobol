@@ -0,0 +1,12 @@
+      ******************************************************************
+      *    SEATASGN - ATRIBUICAO DE LUGARES POR VOO+NUMERO DE LUGAR,
+      *    INDEXADO POR VOO+LUGAR, PARA IMPEDIR QUE DOIS PASSAGEIROS
+      *    DO MESMO VOO FIQUEM COM O MESMO LUGAR FISICO ATRIBUIDO
+      *    (VER PEDIDO 029 - SEAT-INVENTORY SO CONTROLA CAPACIDADE POR
+      *    CLASSE, NAO O LUGAR CONCRETO)
+      ******************************************************************
+       01 SEAT-ASSIGNMENT-RECORD.
+           05 SA-FLIGHT-SEAT-KEY.
+               10 SA-FLIGHT-NUMBER      PIC X(6).
+               10 SA-SEAT-NUMBER        PIC X(4).
+           05 SA-TICKET                 PIC 9(4).
