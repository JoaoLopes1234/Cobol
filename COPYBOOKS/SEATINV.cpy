@@ -0,0 +1,11 @@
+      ******************************************************************
+      *    SEATINV - INVENTARIO DE LUGARES POR VOO E CLASSE, INDEXADO
+      *    POR VOO+CLASSE, PARA IMPEDIR A VENDA DE MAIS LUGARES DO
+      *    QUE OS DISPONIVEIS NUM VOO
+      ******************************************************************
+       01 SEAT-INVENTORY-RECORD.
+           05 SI-FLIGHT-CLASS-KEY.
+               10 SI-FLIGHT-NUMBER      PIC X(6).
+               10 SI-SEAT-CLASS         PIC X(1).
+           05 SI-SEATS-SOLD             PIC 9(4).
+           05 SI-SEATS-CAPACITY         PIC 9(4).
