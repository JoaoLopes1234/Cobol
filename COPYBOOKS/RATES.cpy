@@ -0,0 +1,36 @@
+      ******************************************************************
+      *    RATES - TABELA DE TARIFAS DE ASSENTO E DE BAGAGEM, PARA UMA
+      *    ALTERACAO DE PRECO NAO EXIGIR RECOMPILAR VARIOS PROGRAMAS
+      *    (VER PEDIDO 033 - SUBSTITUI OS LITERAIS QUE ANTES ESTAVAM
+      *    ESPALHADOS POR SUBPROG)
+      ******************************************************************
+       01 SEAT-RATE-TABLE.
+           05 FILLER PIC X(1)     VALUE 'E'.
+           05 FILLER PIC 9(3)V99  VALUE 030.00.
+           05 FILLER PIC X(1)     VALUE 'J'.
+           05 FILLER PIC 9(3)V99  VALUE 040.00.
+           05 FILLER PIC X(1)     VALUE 'P'.
+           05 FILLER PIC 9(3)V99  VALUE 050.00.
+       01 SEAT-RATE-REDEF REDEFINES SEAT-RATE-TABLE.
+           05 SEAT-RATE-ENTRY OCCURS 3 TIMES.
+               10 SEAT-RATE-CLASS   PIC X(1).
+               10 SEAT-RATE-AMOUNT  PIC 9(3)V99.
+
+      ******************************************************************
+      *    ESCALOES DE BAGAGEM (VER PEDIDO 028): ATE 23KG = STANDARD,
+      *    24-32KG = EXCESSO DE PESO, ACIMA DE 32KG = FORA DE MEDIDAS.
+      *    BAG-RATE-MAX-WEIGHT E O LIMITE SUPERIOR DE CADA ESCALAO,
+      *    PROCURADO POR ORDEM ATE ENCONTRAR O PRIMEIRO QUE COMPORTE
+      *    O PESO DA MALA.
+      ******************************************************************
+       01 BAG-RATE-TABLE.
+           05 FILLER PIC 9(3)     VALUE 023.
+           05 FILLER PIC 9(3)V99  VALUE 030.00.
+           05 FILLER PIC 9(3)     VALUE 032.
+           05 FILLER PIC 9(3)V99  VALUE 045.00.
+           05 FILLER PIC 9(3)     VALUE 999.
+           05 FILLER PIC 9(3)V99  VALUE 060.00.
+       01 BAG-RATE-REDEF REDEFINES BAG-RATE-TABLE.
+           05 BAG-RATE-ENTRY OCCURS 3 TIMES.
+               10 BAG-RATE-MAX-WEIGHT  PIC 9(3).
+               10 BAG-RATE-AMOUNT      PIC 9(3)V99.
