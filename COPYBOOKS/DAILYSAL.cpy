@@ -0,0 +1,13 @@
+      ******************************************************************
+      *    DAILYSAL - EXTRATO DIARIO DE VENDAS PARA O SISTEMA DE
+      *    CONTABILIDADE (GL), UM REGISTO FIXO POR BILHETE PROCESSADO,
+      *    PARA A CONTABILIDADE DEIXAR DE TER DE DERIVAR A RECEITA A
+      *    PARTIR DO RELATORIO DE MENSAGENS (VER PEDIDO 030)
+      ******************************************************************
+       01 DAILY-SALES-RECORD.
+           05 DS-FLIGHT-NUMBER      PIC X(6).
+           05 DS-TICKET             PIC 9(4).
+           05 DS-TICKET-TOTAL       PIC 9(6)V99.
+           05 DS-TAX-AMOUNT         PIC 9(6)V99.
+           05 DS-BAG-REVENUE        PIC 9(6)V99.
+           05 DS-SEAT-REVENUE       PIC 9(6)V99.
