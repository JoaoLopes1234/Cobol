@@ -0,0 +1,13 @@
+      ******************************************************************
+      *    AUDITTRL - TRILHA DE AUDITORIA, UM REGISTO POR BILHETE
+      *    PROCESSADO, COM DATA/HORA E IDENTIFICADOR DO JOB/OPERADOR
+      *    QUE CORREU O LOTE, PARA UM PRECO ESTRANHO SER RASTREAVEL ATE
+      *    A EXECUCAO QUE O GEROU (VER PEDIDO 032)
+      ******************************************************************
+       01 AUDIT-TRAIL-RECORD.
+           05 AT-TICKET             PIC 9(4).
+           05 AT-FLIGHT-NUMBER      PIC X(6).
+           05 AT-TXN-TYPE           PIC X(6).
+           05 AT-RUN-DATE           PIC 9(8).
+           05 AT-RUN-TIME           PIC 9(6).
+           05 AT-OPERATOR-ID        PIC X(8).
