@@ -0,0 +1,21 @@
+      ******************************************************************
+      *    PASSNGR - REGISTO MESTRE DE PASSAGEIROS (PASSENGER-MASTER)
+      *    INDEXADO PELO NUMERO DO BILHETE (PM-TICKET), PERMITE A UM
+      *    AGENTE DE BALCAO CONSULTAR/REPROCESSAR UM UNICO PASSAGEIRO
+      *    SEM RELER O LOTE COMPLETO.
+      ******************************************************************
+       01 PASSENGER-MASTER-RECORD.
+           05 PM-TICKET             PIC 9(4).
+           05 PM-FLIGHT-NUMBER      PIC X(6).
+           05 PM-NAME               PIC X(14).
+           05 PM-AGE                PIC 9(3).
+           05 PM-NATIONALITY        PIC X(11).
+           05 PM-OBJDANGER          PIC X(14).
+           05 PM-BAGS               PIC 9(2).
+           05 PM-SEAT               PIC X(3).
+           05 PM-BOOKING-REF        PIC X(6).
+           05 PM-TOTAL-PAID         PIC 9(6)V99.
+           05 PM-BAG-WEIGHT         PIC 9(3).
+           05 PM-SEAT-NUMBER        PIC X(4).
+           05 PM-TRIP-TYPE          PIC X(1).
+           05 PM-LANGUAGE-CODE      PIC X(2).
