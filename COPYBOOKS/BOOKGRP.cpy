@@ -0,0 +1,11 @@
+      ******************************************************************
+      *    BOOKGRP - REGISTO DE GRUPO DE RESERVA (PNR), INDEXADO POR
+      *    BG-BOOKING-REF, PARA LIGAR VARIOS PASSAGEIROS À MESMA
+      *    RESERVA COM FRANQUIA DE BAGAGEM E PRECO TOTAL COMBINADOS
+      ******************************************************************
+       01 BOOKING-GROUP-RECORD.
+           05 BG-BOOKING-REF        PIC X(6).
+           05 BG-MEMBER-COUNT       PIC 9(3).
+           05 BG-FREE-BAGS-POOL     PIC 9(3).
+           05 BG-TOTAL-BAGS         PIC 9(4).
+           05 BG-TOTAL-PRICE        PIC 9(8)V99.
