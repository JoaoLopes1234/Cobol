@@ -0,0 +1,10 @@
+      ******************************************************************
+      *    FLIGHTREC - LAYOUT DO REGISTO MESTRE DE VOOS (FLIGHT-MASTER)
+      ******************************************************************
+       01 FLIGHT-MASTER-RECORD.
+           05 FM-FLIGHT-NUMBER      PIC X(6).
+           05 FM-FLIGHT-DATE        PIC X(8).
+           05 FM-ORIGIN             PIC X(3).
+           05 FM-DESTINATION        PIC X(3).
+           05 FM-REVENUE-CAP        PIC 9(8)V99.
+           05 FM-REVENUE-BOOKED     PIC 9(8)V99.
