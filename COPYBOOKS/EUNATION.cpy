@@ -0,0 +1,20 @@
+      ******************************************************************
+      *    EUNATION - LISTA DE NACIONALIDADES DA UE PARA A DETERMINACAO
+      *    DE CIDADANIA/DUTY-FREE (VER PEDIDO 006), PARTILHADA ENTRE
+      *    PASSAGEM.cbl E FILE-FLY.cbl PARA AS DUAS VIAS (INTERATIVA E
+      *    EM LOTE) CLASSIFICAREM O MESMO PASSAGEIRO DA MESMA FORMA
+      ******************************************************************
+       01 EU-NATIONALITY-TABLE.
+           05 FILLER PIC X(11) VALUE 'PORTUGUESA'.
+           05 FILLER PIC X(11) VALUE 'ESPANHOLA'.
+           05 FILLER PIC X(11) VALUE 'FRANCESA'.
+           05 FILLER PIC X(11) VALUE 'ALEMA'.
+           05 FILLER PIC X(11) VALUE 'ITALIANA'.
+           05 FILLER PIC X(11) VALUE 'HOLANDESA'.
+           05 FILLER PIC X(11) VALUE 'BELGA'.
+           05 FILLER PIC X(11) VALUE 'IRLANDESA'.
+           05 FILLER PIC X(11) VALUE 'GREGA'.
+           05 FILLER PIC X(11) VALUE 'POLACA'.
+           05 FILLER PIC X(11) VALUE 'SUECA'.
+       01 EU-NATIONALITY-REDEF REDEFINES EU-NATIONALITY-TABLE.
+           05 EU-NATIONALITY-ENTRY PIC X(11) OCCURS 11 TIMES.
