@@ -14,6 +14,10 @@
            05 MES        PIC X(9) OCCURS 12 TIMES INDEXED BY IDX.
        01 IDX-MASK       PIC ZZZ.
 
+       COPY SEASON.
+
+       01 DISP-SEASON-RATE PIC 9,99.
+
        PROCEDURE DIVISION.
            MOVE "JANEIRO" TO MES(1)
            MOVE "FEVEREIRO" TO MES(2)
@@ -30,6 +34,8 @@
            SET IDX TO 1
            PERFORM UNTIL IDX > 12
                MOVE IDX TO IDX-MASK
+               MOVE SEASON-RATE(IDX) TO DISP-SEASON-RATE
                DISPLAY "MÊS " IDX-MASK ": " MES(IDX)
+                       " - SOBRETAXA DE EPOCA: X" DISP-SEASON-RATE
                SET IDX UP BY 1
-           END-PERFORM.
\ No newline at end of file
+           END-PERFORM.
