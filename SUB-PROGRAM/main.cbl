@@ -3,14 +3,33 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01  WS-NUM1          PIC 9(5) VALUE 15.
-       01  WS-NUM2          PIC 9(5) VALUE 20.
-       01  WS-PRODUCT       PIC 9(10).
-       01  DISPLAY-PRODUCT  PIC Z(10).
+       01  WS-CALC-TYPE     PIC X(1).
+       01  WS-CALC-QTY      PIC 9(5).
+       01  WS-CALC-CLASS    PIC X(1).
+       01  WS-CALC-WEIGHT   PIC 9(3).
+       01  WS-CALC-RESULT   PIC 9(7)V99.
+       01  DISPLAY-RESULT   PIC Z(6)9,99.
 
        PROCEDURE DIVISION.
-           DISPLAY "Chamando o subprograma para calcular o produto..."
-           CALL 'SUBPROG' USING WS-NUM1 WS-NUM2 WS-PRODUCT 
-           MOVE WS-PRODUCT TO DISPLAY-PRODUCT
-           DISPLAY "Produto calculado: " DISPLAY-PRODUCT
+           DISPLAY "Chamando o subprograma para calcular o preco de "
+                   "3 malas..."
+           MOVE 'B' TO WS-CALC-TYPE
+           MOVE 3   TO WS-CALC-QTY
+           MOVE SPACE TO WS-CALC-CLASS
+           MOVE 20  TO WS-CALC-WEIGHT
+           CALL 'SUBPROG' USING WS-CALC-TYPE WS-CALC-QTY WS-CALC-CLASS
+                                 WS-CALC-WEIGHT WS-CALC-RESULT
+           MOVE WS-CALC-RESULT TO DISPLAY-RESULT
+           DISPLAY "Preco de bagagem calculado: " DISPLAY-RESULT
+
+           DISPLAY "Chamando o subprograma para calcular o preco do "
+                   "assento de janela..."
+           MOVE 'S' TO WS-CALC-TYPE
+           MOVE ZERO TO WS-CALC-QTY
+           MOVE 'J' TO WS-CALC-CLASS
+           MOVE ZERO TO WS-CALC-WEIGHT
+           CALL 'SUBPROG' USING WS-CALC-TYPE WS-CALC-QTY WS-CALC-CLASS
+                                 WS-CALC-WEIGHT WS-CALC-RESULT
+           MOVE WS-CALC-RESULT TO DISPLAY-RESULT
+           DISPLAY "Preco de assento calculado: " DISPLAY-RESULT
            STOP RUN.
