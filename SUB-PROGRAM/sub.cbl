@@ -4,13 +4,52 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01  WS-RESULT       PIC 9(10).
+       01  WS-TAB-IDX      PIC 9(1).
+       01  WS-RATE-FOUND   PIC X(1) VALUE 'N'.
+           88 B-RATE-FOUND VALUE 'Y'.
+
+       COPY RATES.
 
        LINKAGE SECTION.
-       01  LK-NUMBER1      PIC 9(5).
-       01  LK-NUMBER2      PIC 9(5).
-       01  LK-RESULT       PIC 9(10).
+       01  LK-CALC-TYPE    PIC X(1).
+       01  LK-QTY          PIC 9(5).
+       01  LK-CLASS-CODE   PIC X(1).
+       01  LK-WEIGHT       PIC 9(3).
+       01  LK-RESULT       PIC 9(7)V99.
 
-       PROCEDURE DIVISION USING LK-NUMBER1 LK-NUMBER2 LK-RESULT.
-           MULTIPLY LK-NUMBER1 BY LK-NUMBER2 GIVING LK-RESULT
-      *    MOVE WS-RESULT TO LK-RESULT
+      ******************************************************************
+      *    UTILITARIO PARTILHADO DE PRECOS DE BAGAGEM/ASSENTO, PARA UMA
+      *    ALTERACAO DE TARIFA NAO TER DE SER REPETIDA EM CADA PROGRAMA
+      *    LK-CALC-TYPE 'B' = BAGAGEM (LK-QTY MALAS, LK-WEIGHT KG/MALA)
+      *    LK-CALC-TYPE 'S' = ASSENTO (LK-CLASS-CODE E/J/P)
+      *    TARIFAS LIDAS DA TABELA PARTILHADA RATES (VER PEDIDO 033),
+      *    EM VEZ DE LITERAIS FIXOS NO CODIGO
+      ******************************************************************
+       PROCEDURE DIVISION USING LK-CALC-TYPE LK-QTY LK-CLASS-CODE
+                                 LK-WEIGHT LK-RESULT.
+           EVALUATE LK-CALC-TYPE
+               WHEN 'B'
+                   MOVE 'N' TO WS-RATE-FOUND
+                   PERFORM VARYING WS-TAB-IDX FROM 1 BY 1
+                           UNTIL WS-TAB-IDX > 3 OR B-RATE-FOUND
+                       IF LK-WEIGHT <= BAG-RATE-MAX-WEIGHT(WS-TAB-IDX)
+                           COMPUTE LK-RESULT =
+                               LK-QTY * BAG-RATE-AMOUNT(WS-TAB-IDX)
+                           MOVE 'Y' TO WS-RATE-FOUND
+                       END-IF
+                   END-PERFORM
+               WHEN 'S'
+                   MOVE 'N' TO WS-RATE-FOUND
+                   MOVE 0 TO LK-RESULT
+                   PERFORM VARYING WS-TAB-IDX FROM 1 BY 1
+                           UNTIL WS-TAB-IDX > 3 OR B-RATE-FOUND
+                       IF LK-CLASS-CODE = SEAT-RATE-CLASS(WS-TAB-IDX)
+                           MOVE SEAT-RATE-AMOUNT(WS-TAB-IDX)
+                               TO LK-RESULT
+                           MOVE 'Y' TO WS-RATE-FOUND
+                       END-IF
+                   END-PERFORM
+               WHEN OTHER
+                   MOVE 0 TO LK-RESULT
+           END-EVALUATE
            EXIT PROGRAM.
