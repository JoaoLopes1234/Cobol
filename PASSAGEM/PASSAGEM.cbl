@@ -29,18 +29,111 @@
                10 VAL-SEAT         PIC 9(5)V9(2).
                
                10 TOTAL-SEAT       PIC 9(5).
-           05 TOTAL-TICKET         PIC 9(6).
-           05 DISPLAY-TICKET       PIC Z(6).        
+           05 TOTAL-TICKET         PIC 9(6)V9(2).
+           05 DISPLAY-TICKET       PIC Z(6)9,99.
+      ******************************************************************
+      *    USER-PASSENGER - NOME/IDADE/NACIONALIDADE DO PASSAGEIRO, NO
+      *    LAYOUT CANONICO PARTILHADO COM PASSNGR (VER PEDIDO 018 -
+      *    EVITA QUE OS TAMANHOS DESALINHEM ENTRE FILE-FLY.cbl,
+      *    PASSAGEM.cbl E test/file-test.cbl)
+      ******************************************************************
+       COPY PASSNGR REPLACING
+           ==PASSENGER-MASTER-RECORD== BY ==USER-PASSENGER==
+           ==PM-NAME== BY ==NAME-USER==
+           ==PM-AGE== BY ==AGE==
+           ==PM-NATIONALITY== BY ==NATIONALITY==
+           ==PM-TICKET== BY ==FILLER==
+           ==PM-FLIGHT-NUMBER== BY ==FILLER==
+           ==PM-OBJDANGER== BY ==FILLER==
+           ==PM-BAGS== BY ==FILLER==
+           ==PM-SEAT== BY ==FILLER==
+           ==PM-BOOKING-REF== BY ==FILLER==
+           ==PM-TOTAL-PAID== BY ==FILLER==
+           ==PM-BAG-WEIGHT== BY ==BAG-WEIGHT==
+           ==PM-SEAT-NUMBER== BY ==FILLER==
+           ==PM-TRIP-TYPE== BY ==FILLER==
+           ==PM-LANGUAGE-CODE== BY ==WS-LANGUAGE-CODE==.
+               88 B-LANG-PT         VALUE 'PT'.
+               88 B-LANG-EN         VALUE 'EN'.
+
        01 USER.
-           05 NAME-USER            PIC X(10).
-           05 AGE                  PIC 9(2).
-           05 NATIONALITY          PIC A(10).
+           05 WS-LANG-PROMPT          PIC X(1).
+               88 B-LANG-PT-CHOICE    VALUES "P", "p".
            05 OBJ-DANGEROUS          PIC X(1).
                88 B-DANGEROUS     VALUES "Y", "YES", "SIM", "S", "s",
                    "sim".
+           05 WS-HAZMAT-LIST         PIC X(14).
+           05 WS-LOYALTY-ID         PIC X(6).
+           05 WS-LOYALTY-TIER       PIC X(1).
+               88 B-LOYALTY-GOLD    VALUE "G".
+               88 B-LOYALTY-SILVER  VALUE "S".
+               88 B-LOYALTY-BRONZE  VALUE "B".
+
+       COPY EUNATION.
+
+       01 WS-CUSTOMS.
+           05 WS-EU-CITIZEN        PIC X(1) VALUE 'N'.
+               88 B-EU-CITIZEN     VALUE 'Y'.
+           05 WS-CUSTOMS-IDX       PIC 9(2).
+
+       01 CURRENCY-TABLE.
+           05 FILLER PIC X(3)      VALUE 'EUR'.
+           05 FILLER PIC 9(3)V9999 VALUE 1,0000.
+           05 FILLER PIC X(3)      VALUE 'USD'.
+           05 FILLER PIC 9(3)V9999 VALUE 1,0800.
+           05 FILLER PIC X(3)      VALUE 'GBP'.
+           05 FILLER PIC 9(3)V9999 VALUE 0,8600.
+           05 FILLER PIC X(3)      VALUE 'CHF'.
+           05 FILLER PIC 9(3)V9999 VALUE 0,9500.
+           05 FILLER PIC X(3)      VALUE 'JPY'.
+           05 FILLER PIC 9(3)V9999 VALUE 160,0000.
+       01 CURRENCY-REDEF REDEFINES CURRENCY-TABLE.
+           05 CURRENCY-ENTRY OCCURS 5 TIMES.
+               10 CUR-CODE          PIC X(3).
+               10 CUR-RATE          PIC 9(3)V9999.
+
+       COPY SEASON.
+
+       01 WS-SEASON-LOOKUP.
+           05 WS-SEASON-MONTH       PIC X(2).
+           05 WS-SEASON-IDX         PIC 9(2).
+           05 WS-SEASON-RATE        PIC 9V99 VALUE 1,00.
+
+       01 WS-FARE-BAND.
+           05 WS-FARE-BAND-RATE     PIC 9V99 VALUE 1,00.
+
+      ******************************************************************
+      *    TIPO DE VIAGEM - SO IDA OU IDA E VOLTA, COM DESCONTO FACE A
+      *    DUAS VIAGENS SO IDA (VER PEDIDO 034)
+      ******************************************************************
+       01 WS-TRIP-TYPE-GROUP.
+           05 WS-TRIP-TYPE          PIC X(1) VALUE 'O'.
+               88 B-TRIP-ROUND-TRIP VALUES "I", "i".
+           05 WS-ROUND-TRIP-RATE    PIC 9V99 VALUE 1,80.
+
+       01 WS-CALC-UTIL.
+           05 WS-CALC-TYPE          PIC X(1).
+           05 WS-CALC-QTY           PIC 9(5).
+           05 WS-CALC-CLASS         PIC X(1).
+           05 WS-CALC-WEIGHT        PIC 9(3).
+           05 WS-CALC-RESULT        PIC 9(7)V99.
+
+       01 WS-HAZMAT.
+           05 WS-HAZMAT-ITEM        PIC X(4) OCCURS 3 TIMES.
+           05 WS-HAZMAT-IDX         PIC 9(1).
+
+       01 WS-CURRENCY-CONVERT.
+           05 WS-CURRENCY           PIC X(3).
+           05 WS-CUR-IDX            PIC 9(2).
+           05 WS-CUR-RATE           PIC 9(3)V9999 VALUE 1,0000.
+           05 WS-CUR-FOUND          PIC X(1) VALUE 'N'.
+               88 B-CUR-FOUND       VALUE 'Y'.
+           05 WS-CONVERTED-TOTAL    PIC 9(8)V99.
+           05 WS-DISP-CONVERTED     PIC Z(6)9,99.
 
        PROCEDURE DIVISION.
 
+       INITIALIZE USER-PASSENGER.
        INITIALIZE USER.
        INITIALIZE TICKET.
 
@@ -48,108 +141,406 @@
            MOVE 30 TO VAL-BAGS.
            MOVE 50 TO VAL-FAST-TRACK
 
-      ******************************************************************    
+      ******************************************************************
+      *    LINGUA DE ATENDIMENTO (VER PEDIDO 024)
+      ******************************************************************
+           DISPLAY "Choose your language / Escolha o seu idioma: "
+                   "E = English, P = Portugues"
+           DISPLAY ">  " WITH NO ADVANCING
+           ACCEPT WS-LANG-PROMPT.
+
+           IF B-LANG-PT-CHOICE
+               MOVE 'PT' TO WS-LANGUAGE-CODE
+           ELSE
+               MOVE 'EN' TO WS-LANGUAGE-CODE
+           END-IF.
+
+      ******************************************************************
       *    QUAL O NOME DO PASSSAGEIRO
       ******************************************************************
-           DISPLAY "Hello, WHAT IS YOUR NAME?"
+           IF B-LANG-PT
+               DISPLAY "Ola, QUAL E O SEU NOME?"
+           ELSE
+               DISPLAY "Hello, WHAT IS YOUR NAME?"
+           END-IF
            DISPLAY ">  " WITH NO ADVANCING
            ACCEPT NAME-USER.
 
-      ******************************************************************    
+      ******************************************************************
       *    QUAL A IDADE DO PASSSAGEIRO E VERIFICACÃO
       ******************************************************************
-           DISPLAY "HELLO, " NAME-USER " HOW OLD ARE YOU?"
+           IF B-LANG-PT
+               DISPLAY "OLA, " NAME-USER " QUAL E A SUA IDADE?"
+           ELSE
+               DISPLAY "HELLO, " NAME-USER " HOW OLD ARE YOU?"
+           END-IF
            DISPLAY ">  " WITH NO ADVANCING
            ACCEPT AGE.
-           
+
            IF AGE < 18 THEN
-               DISPLAY "YOU CAN'T BUY A AIRPLANE TICKET, YOU NEED TO BE" 
-               " OLDER THAN 18"
+               IF B-LANG-PT
+                   DISPLAY "NAO PODE COMPRAR UM BILHETE DE AVIAO, TEM "
+                   "DE SER MAIOR DE 18 ANOS"
+               ELSE
+                   DISPLAY "YOU CAN'T BUY A AIRPLANE TICKET, YOU NEED "
+                   "TO BE OLDER THAN 18"
+               END-IF
                STOP RUN.
 
-      ******************************************************************    
+      ******************************************************************
       *    SE A PESSOA POSSUI OBJETOS PERIGOSOS
       ******************************************************************
-           DISPLAY "HELLO, " NAME-USER " Are you carrying any dangerous" 
-                   "objects? (Y/N)"
+           IF B-LANG-PT
+               DISPLAY "OLA, " NAME-USER " TRANSPORTA ALGUM OBJETO "
+                       "PERIGOSO? (S/N)"
+           ELSE
+               DISPLAY "HELLO, " NAME-USER " Are you carrying any "
+                       "dangerous objects? (Y/N)"
+           END-IF
            DISPLAY ">  " WITH NO ADVANCING
            ACCEPT OBJ-DANGEROUS.
-           
 
            IF B-DANGEROUS THEN
-               DISPLAY "You need to check in at the counter."
-               STOP RUN.
+               IF B-LANG-PT
+                   DISPLAY "De que tipo? Indique ate 3 codigos "
+                           "separados por virgulas: BATT=pilhas, "
+                           "SPRT=equipamento desportivo, "
+                           "FLAM=inflamaveis"
+               ELSE
+                   DISPLAY "What kind? Enter up to 3 codes separated "
+                           "by commas: BATT=batteries, SPRT=sporting "
+                           "equipment, FLAM=flammables"
+               END-IF
+               DISPLAY ">  " WITH NO ADVANCING
+               ACCEPT WS-HAZMAT-LIST
+
+               MOVE SPACES TO WS-HAZMAT-ITEM(1)
+               MOVE SPACES TO WS-HAZMAT-ITEM(2)
+               MOVE SPACES TO WS-HAZMAT-ITEM(3)
+               UNSTRING WS-HAZMAT-LIST DELIMITED BY ','
+                   INTO WS-HAZMAT-ITEM(1)
+                        WS-HAZMAT-ITEM(2)
+                        WS-HAZMAT-ITEM(3)
+
+               PERFORM VARYING WS-HAZMAT-IDX FROM 1 BY 1
+                   UNTIL WS-HAZMAT-IDX > 3
+                   IF B-LANG-PT
+                       EVALUATE WS-HAZMAT-ITEM(WS-HAZMAT-IDX)
+                           WHEN 'BATT'
+                               DISPLAY "Pilhas: acondicione-as na "
+                                       "bagagem de mao e declare-as "
+                                       "no balcao."
+                           WHEN 'SPRT'
+                               DISPLAY "Equipamento desportivo: "
+                                       "check-in especial no balcao."
+                           WHEN 'FLAM'
+                               DISPLAY "Inflamaveis nao sao permitidos"
+                                       " a bordo: dirija-se ao balcao."
+                           WHEN OTHER
+                               CONTINUE
+                       END-EVALUATE
+                   ELSE
+                       EVALUATE WS-HAZMAT-ITEM(WS-HAZMAT-IDX)
+                           WHEN 'BATT'
+                               DISPLAY "Batteries: pack them in your "
+                                       "carry-on and declare them at "
+                                       "the counter."
+                           WHEN 'SPRT'
+                               DISPLAY "Sporting equipment: special "
+                                       "check-in required at the "
+                                       "counter."
+                           WHEN 'FLAM'
+                               DISPLAY "Flammables are not allowed on "
+                                       "board: please see the counter."
+                           WHEN OTHER
+                               CONTINUE
+                       END-EVALUATE
+                   END-IF
+               END-PERFORM
 
-      ******************************************************************    
+               IF B-LANG-PT
+                   DISPLAY "Tem de fazer check-in no balcao."
+               ELSE
+                   DISPLAY "You need to check in at the counter."
+               END-IF
+           END-IF.
+
+      ******************************************************************
       *    QUAL A NACIONALIDADE DO PASSAGEIRO
       ******************************************************************
 
-      *    DISPLAY "HELLO, " NAME-USER " do you belong to the UE?"
-      *    DISPLAY ">  " WITH NO ADVANCING
-      *    ACCEPT NATIONALITY.
-           
-      ******************************************************************    
+           IF B-LANG-PT
+               DISPLAY "OLA, " NAME-USER " QUAL E A SUA NACIONALIDADE?"
+           ELSE
+               DISPLAY "HELLO, " NAME-USER " what is your nationality?"
+           END-IF
+           DISPLAY ">  " WITH NO ADVANCING
+           ACCEPT NATIONALITY.
+
+           MOVE 'N' TO WS-EU-CITIZEN
+           PERFORM VARYING WS-CUSTOMS-IDX FROM 1 BY 1
+               UNTIL WS-CUSTOMS-IDX > 11
+               IF NATIONALITY = EU-NATIONALITY-ENTRY(WS-CUSTOMS-IDX)
+                   MOVE 'Y' TO WS-EU-CITIZEN
+               END-IF
+           END-PERFORM
+
+           EVALUATE TRUE
+               WHEN B-EU-CITIZEN AND B-LANG-PT
+                   DISPLAY "E cidadao da UE: basta o cartao de "
+                           "cidadao e aplicam-se os limites de "
+                           "duty-free da UE."
+               WHEN B-EU-CITIZEN
+                   DISPLAY "You are an EU citizen: an ID card is "
+                           "enough and EU duty-free limits apply."
+               WHEN B-LANG-PT
+                   DISPLAY "Nao e cidadao da UE: vai precisar do "
+                           "passaporte e aplicam-se os limites de "
+                           "duty-free extra-UE."
+               WHEN OTHER
+                   DISPLAY "You are not an EU citizen: you will need "
+                           "your passport and extra-EU duty-free "
+                           "limits apply."
+           END-EVALUATE
+
+      ******************************************************************
+      ******************************************************************
+      *    CARTAO DE FIDELIDADE (FREQUENT-FLYER)
+      ******************************************************************
+           IF B-LANG-PT
+               DISPLAY "OLA, " NAME-USER " tem cartao de fidelizacao? "
+                       "Indique o numero de membro ou deixe em branco."
+           ELSE
+               DISPLAY "HELLO, " NAME-USER " do you have a "
+                       "frequent-flyer card? Enter your member ID or "
+                       "leave blank."
+           END-IF
+           DISPLAY ">  " WITH NO ADVANCING
+           ACCEPT WS-LOYALTY-ID.
+
+           IF WS-LOYALTY-ID NOT = SPACES
+               IF B-LANG-PT
+                   DISPLAY "Qual e o seu nivel de fidelizacao? "
+                           "G = Ouro, S = Prata, B = Bronze"
+               ELSE
+                   DISPLAY "What is your loyalty tier? G = Gold, "
+                           "S = Silver, B = Bronze"
+               END-IF
+               DISPLAY ">  " WITH NO ADVANCING
+               ACCEPT WS-LOYALTY-TIER
+           ELSE
+               MOVE SPACES TO WS-LOYALTY-TIER
+           END-IF.
+
+      ******************************************************************
+      ******************************************************************
       *    FAST TRACK
       ******************************************************************
            PERFORM UNTIL B-FAST-TRACK
+           IF B-LANG-PT
+           DISPLAY 'OLA ' NAME-USER ' Deseja Fast Track?'
+           ELSE
            DISPLAY 'HELLO ' NAME-USER 'Would you like to Fast Track?'
+           END-IF
            ACCEPT FAST-TRACK-CODE
 
            IF B-FAST-TRACK THEN
                MOVE VAL-FAST-TRACK TO TOTAL-FAST-TRACK
            END-IF
            END-PERFORM
-       
-      ******************************************************************    
+
+      ******************************************************************
       *    QUANTIDADE DE MALAS
       ******************************************************************
-           DISPLAY "HELLO, " NAME-USER " How many pieces of luggage "
-                   "would you like to check in?"
+           IF B-LANG-PT
+               DISPLAY "OLA, " NAME-USER " quantas malas deseja "
+                       "despachar?"
+           ELSE
+               DISPLAY "HELLO, " NAME-USER " How many pieces of "
+                       "luggage would you like to check in?"
+           END-IF
 
            PERFORM UNTIL CHK-BAGS IS NUMERIC
-               DISPLAY 'Insert a number'
+               IF B-LANG-PT
+                   DISPLAY 'Introduza um numero'
+               ELSE
+                   DISPLAY 'Insert a number'
+               END-IF
                DISPLAY ">  " WITH NO ADVANCING
                ACCEPT CHK-BAGS
            END-PERFORM
-           
-           MULTIPLY CHK-BAGS BY VAL-BAGS GIVING TOTAL-BAGS.
 
-      ******************************************************************    
+           IF B-LANG-PT
+               DISPLAY "OLA, " NAME-USER " qual o peso medio (kg) de "
+                       "cada mala?"
+           ELSE
+               DISPLAY "HELLO, " NAME-USER " what is the average " &
+                       "weight (kg) of each bag?"
+           END-IF
+
+           PERFORM UNTIL BAG-WEIGHT IS NUMERIC
+               IF B-LANG-PT
+                   DISPLAY 'Introduza um numero'
+               ELSE
+                   DISPLAY 'Insert a number'
+               END-IF
+               DISPLAY ">  " WITH NO ADVANCING
+               ACCEPT BAG-WEIGHT
+           END-PERFORM
+
+           MOVE 'B' TO WS-CALC-TYPE
+           MOVE CHK-BAGS TO WS-CALC-QTY
+           MOVE SPACE TO WS-CALC-CLASS
+           MOVE BAG-WEIGHT TO WS-CALC-WEIGHT
+           CALL 'SUBPROG' USING WS-CALC-TYPE WS-CALC-QTY
+                   WS-CALC-CLASS WS-CALC-WEIGHT WS-CALC-RESULT
+           MOVE WS-CALC-RESULT TO TOTAL-BAGS.
+
+      ******************************************************************
       *    TIPO DE ACENTO
       ******************************************************************
-            
-           DISPLAY "HELLO, " NAME-USER " Do you want reserve your seat?"
-           DISPLAY "You can choose economy class = E, window seat = J, "
-                   'premium class = P or other'
+
+           IF B-LANG-PT
+               DISPLAY "OLA, " NAME-USER " Deseja reservar o seu "
+                       "lugar?"
+               DISPLAY "Pode escolher classe economica = E, janela = "
+                       'J, classe premium = P ou outro'
+           ELSE
+               DISPLAY "HELLO, " NAME-USER " Do you want reserve your "
+                       "seat?"
+               DISPLAY "You can choose economy class = E, window "
+                       'seat = J, premium class = P or other'
+           END-IF
            DISPLAY ">  " WITH NO ADVANCING
            ACCEPT SEAT-CODE.
-           
-           EVALUATE SEAT-CODE
-               WHEN 'E'
-                   MOVE 30 TO TOTAL-SEAT
-               WHEN 'J'
-                   MOVE 40 TO TOTAL-SEAT
-               WHEN 'P'
-                   MOVE 50 TO TOTAL-SEAT
-               WHEN OTHER
-                   MOVE 0 TO TOTAL-SEAT
-           END-EVALUATE.
+
+           MOVE 'S' TO WS-CALC-TYPE
+           MOVE ZERO TO WS-CALC-QTY
+           MOVE SEAT-CODE TO WS-CALC-CLASS
+           MOVE ZERO TO WS-CALC-WEIGHT
+           CALL 'SUBPROG' USING WS-CALC-TYPE WS-CALC-QTY
+                   WS-CALC-CLASS WS-CALC-WEIGHT WS-CALC-RESULT
+           MOVE WS-CALC-RESULT TO TOTAL-SEAT.
+
 
 
-           
       *    DISPLAY TOTAL-BAGS
       *    DISPLAY TOTAL-SEAT
       *    DISPLAY VAL-TICKET
 
-      ******************************************************************    
+      ******************************************************************
+      *    EPOCA DA VIAGEM (SOBRETAXA DE EPOCA ALTA/BAIXA)
+      ******************************************************************
+           IF B-LANG-PT
+               DISPLAY "OLA, " NAME-USER " em que mes (01-12) vai "
+                       "viajar?"
+           ELSE
+               DISPLAY "HELLO, " NAME-USER " what month (01-12) will "
+                       "you be travelling?"
+           END-IF
+           DISPLAY ">  " WITH NO ADVANCING
+           ACCEPT WS-SEASON-MONTH.
+
+           MOVE 1,00 TO WS-SEASON-RATE
+           PERFORM VARYING WS-SEASON-IDX FROM 1 BY 1
+               UNTIL WS-SEASON-IDX > 12
+               IF WS-SEASON-MONTH = SEASON-MONTH(WS-SEASON-IDX)
+                   MOVE SEASON-RATE(WS-SEASON-IDX) TO WS-SEASON-RATE
+               END-IF
+           END-PERFORM
+
+           COMPUTE VAL-TICKET = VAL-TICKET * WS-SEASON-RATE.
+
+      ******************************************************************
+      *    SO IDA OU IDA E VOLTA (VER PEDIDO 034)
+      ******************************************************************
+           IF B-LANG-PT
+               DISPLAY "OLA, " NAME-USER " a viagem e so ida ou ida e "
+                       "volta? (O = so ida, I = ida e volta)"
+           ELSE
+               DISPLAY "HELLO, " NAME-USER " is this one-way or round"
+                       "-trip? (O = one-way, I = round-trip)"
+           END-IF
+           DISPLAY ">  " WITH NO ADVANCING
+           ACCEPT WS-TRIP-TYPE.
+
+           IF B-TRIP-ROUND-TRIP
+               COMPUTE VAL-TICKET = VAL-TICKET * WS-ROUND-TRIP-RATE
+           END-IF.
+
+      ******************************************************************
       *    SOMA TOTAL DOS VALORES
       ******************************************************************
 
-           COMPUTE TOTAL-TICKET = TOTAL-BAGS + VAL-TICKET + TOTAL-SEAT.
+           COMPUTE TOTAL-TICKET ROUNDED =
+                   TOTAL-BAGS + VAL-TICKET + TOTAL-SEAT
+                   + TOTAL-FAST-TRACK.
+
+           IF AGE >= 65
+               MOVE 0,80 TO WS-FARE-BAND-RATE
+           ELSE
+               MOVE 1,00 TO WS-FARE-BAND-RATE
+           END-IF
+
+           COMPUTE TOTAL-TICKET ROUNDED =
+                   TOTAL-TICKET * WS-FARE-BAND-RATE
+
+           EVALUATE TRUE
+               WHEN B-LOYALTY-GOLD
+                   COMPUTE TOTAL-TICKET ROUNDED = TOTAL-TICKET * 0,85
+               WHEN B-LOYALTY-SILVER
+                   COMPUTE TOTAL-TICKET ROUNDED = TOTAL-TICKET * 0,90
+               WHEN B-LOYALTY-BRONZE
+                   COMPUTE TOTAL-TICKET ROUNDED = TOTAL-TICKET * 0,95
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+      ******************************************************************
+      *    MOEDA DE ORIGEM DO PASSAGEIRO (PREÇO EM MOEDA ESTRANGEIRA)
+      ******************************************************************
+           IF B-LANG-PT
+               DISPLAY "OLA, " NAME-USER " em que moeda deseja ver o "
+                       "seu total? (EUR/USD/GBP/CHF/JPY)"
+           ELSE
+               DISPLAY "HELLO, " NAME-USER " what currency would you "
+                       "like your total shown in? (EUR/USD/GBP/CHF/JPY)"
+           END-IF
+           DISPLAY ">  " WITH NO ADVANCING
+           ACCEPT WS-CURRENCY.
+
+           MOVE 'N' TO WS-CUR-FOUND
+           MOVE 1,0000 TO WS-CUR-RATE
+           PERFORM VARYING WS-CUR-IDX FROM 1 BY 1
+               UNTIL WS-CUR-IDX > 5
+               IF WS-CURRENCY = CUR-CODE(WS-CUR-IDX)
+                   MOVE CUR-RATE(WS-CUR-IDX) TO WS-CUR-RATE
+                   MOVE 'Y' TO WS-CUR-FOUND
+               END-IF
+           END-PERFORM
+
+           COMPUTE WS-CONVERTED-TOTAL = TOTAL-TICKET * WS-CUR-RATE
+           MOVE WS-CONVERTED-TOTAL TO WS-DISP-CONVERTED
 
            MOVE TOTAL-TICKET TO DISPLAY-TICKET
-           DISPLAY "Ok " NAME-USER ", your flight total is " 
-                   DISPLAY-TICKET " euros.".
+           IF B-LANG-PT
+               DISPLAY "Ok " NAME-USER ", o total do seu voo e "
+                       DISPLAY-TICKET " euros."
+           ELSE
+               DISPLAY "Ok " NAME-USER ", your flight total is "
+                       DISPLAY-TICKET " euros."
+           END-IF.
+
+           IF B-CUR-FOUND AND WS-CURRENCY NOT = 'EUR'
+               IF B-LANG-PT
+                   DISPLAY "Isso equivale aproximadamente a "
+                           WS-DISP-CONVERTED " " WS-CURRENCY "."
+               ELSE
+                   DISPLAY "That is approximately " WS-DISP-CONVERTED
+                           " " WS-CURRENCY "."
+               END-IF
+           END-IF.
+
            STOP RUN.
 
       *    BOAS PRÁTICAS COLOCAR STOP RUN NO MEIO DO CODIGO?
