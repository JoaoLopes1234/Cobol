@@ -9,23 +9,135 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT INPUT-FILE ASSIGN TO "PASSAGEM/FILE/data.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
-              
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INPUT-STATUS.
+
            SELECT OUTPUT-FILE ASSIGN TO "PASSAGEM/FILE/output-data.txt"
-               ORGANIZATION IS LINE SEQUENTIAL. 
-               
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUTPUT-STATUS.
+
+           SELECT SORTED-INPUT-FILE ASSIGN TO
+               "PASSAGEM/FILE/data-sorted.tmp"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SORTED-STATUS.
+
+           SELECT SORT-WORK-FILE ASSIGN TO
+               "PASSAGEM/FILE/sortwork.tmp".
+
+           SELECT FLIGHT-MASTER-FILE ASSIGN TO
+               "PASSAGEM/FILE/flight-master.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FM-FLIGHT-NUMBER.
+
+           SELECT PASSENGER-MASTER-FILE ASSIGN TO
+               "PASSAGEM/FILE/passenger-master.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PM-TICKET.
+
+           SELECT SEAT-INVENTORY-FILE ASSIGN TO
+               "PASSAGEM/FILE/seat-inventory.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SI-FLIGHT-CLASS-KEY.
+
+           SELECT SEAT-ASSIGNMENT-FILE ASSIGN TO
+               "PASSAGEM/FILE/seat-assignment.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SA-FLIGHT-SEAT-KEY.
+
+           SELECT BOOKING-GROUP-FILE ASSIGN TO
+               "PASSAGEM/FILE/booking-group.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS BG-BOOKING-REF.
+
+           SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO
+               "PASSAGEM/FILE/checkpoint.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL ERROR-FILE ASSIGN TO
+               "PASSAGEM/FILE/error-data.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL BOARDING-PASS-FILE ASSIGN TO
+               "PASSAGEM/FILE/boarding-pass.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL NOTIFICATION-FILE ASSIGN TO
+               "PASSAGEM/FILE/notification-extract.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL DAILY-SALES-FILE ASSIGN TO
+               "PASSAGEM/FILE/daily-sales.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL AUDIT-FILE ASSIGN TO
+               "PASSAGEM/FILE/audit-trail.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
-       
+
        FILE SECTION.
        FD INPUT-FILE.
-       01 INPUT-RECORD            PIC X(39).
+       01 INPUT-RECORD            PIC X(67).
+      *    05 INPUT-FLIGHT-NUMBER  PIC X(6).
       *    05 INPUT-NAME           PIC X(14).
       *    05 INPUT-AGE            PIC 9(4).
       *    05 INPUT-NATIONALITY    PIC X(11).
-      *    05 INPUT-OBJDANGER      PIC X(4).
+      *    05 INPUT-OBJDANGER      PIC X(14).
       *    05 INPUT-TICKET         PIC 9(4).
       *    05 INPUT-BAGS           PIC 9(2).
       *    05 INPUT-SEAT           PIC X(3).
+      *    05 INPUT-LOYALTY-ID     PIC X(6).
+      *    05 INPUT-LOYALTY-TIER   PIC X(1).
+      *    05 INPUT-CURRENCY       PIC X(3).
+
+       FD SORTED-INPUT-FILE.
+       01 SORTED-INPUT-RECORD     PIC X(67).
+
+       SD SORT-WORK-FILE.
+       01 SORT-RECORD.
+           05 SR-SEAT-CLASS        PIC X(1).
+           05 SR-TICKET            PIC 9(4).
+           05 SR-RAW-LINE          PIC X(67).
+
+       FD FLIGHT-MASTER-FILE.
+           COPY FLIGHTREC.
+
+       FD PASSENGER-MASTER-FILE.
+           COPY PASSNGR.
+
+       FD SEAT-INVENTORY-FILE.
+           COPY SEATINV.
+
+       FD SEAT-ASSIGNMENT-FILE.
+           COPY SEATASGN.
+
+       FD BOOKING-GROUP-FILE.
+           COPY BOOKGRP.
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+           05 CKP-RECORDS-DONE     PIC 9(6).
+           05 CKP-LAST-TICKET      PIC 9(4).
+
+       FD ERROR-FILE.
+       01 ERROR-RECORD             PIC X(80).
+
+       FD BOARDING-PASS-FILE.
+       01 BOARDING-PASS-RECORD     PIC X(80).
+
+       FD NOTIFICATION-FILE.
+       01 NOTIFICATION-RECORD      PIC X(80).
+
+       FD DAILY-SALES-FILE.
+           COPY DAILYSAL.
+
+       FD AUDIT-FILE.
+           COPY AUDITTRL.
 
        FD OUTPUT-FILE.
        01 OUTPUT-COMMENT      PIC X(80).
@@ -36,26 +148,75 @@
        01 OUTPUT-TICKET       PIC X(29).
        01 OUTPUT-BAGS         PIC X(76).
        01 OUTPUT-SEAT         PIC X(48).
-      *01 OUTPUT-TICKET-MESSAGE.
-      *    
-      *    05 OUTPUT-MESSAGE       PIC X(252).
+       01 OUTPUT-FLIGHT       PIC X(80).
+       01 OUTPUT-CUSTOMS      PIC X(80).
+       01 OUTPUT-CURRENCY     PIC X(80).
+       01 OUTPUT-BOOKING-GROUP PIC X(80).
+       01 OUTPUT-MESSAGE      PIC X(288).
 
        WORKING-STORAGE SECTION.
 
+      ******************************************************************
+      *    COPIAS EM WORKING-STORAGE DE CADA LINHA DE MENSAGEM JA
+      *    CONSTRUIDA, PARA 2008-CONCATENATE-MESSAGES AS PODER JUNTAR
+      *    NUMA UNICA LINHA DE CONFIRMACAO: OUTPUT-NAME/AGE/OBJDANGER/
+      *    BAGS/SEAT/TICKET PARTILHAM TODOS A MESMA AREA DE REGISTO DA
+      *    FD OUTPUT-FILE, PELO QUE JA NAO CONTEM O SEU VALOR ORIGINAL
+      *    QUANDO 2008 CORRE (VER PEDIDO 035)
+      ******************************************************************
+       01 WS-MESSAGE-PARTS.
+           05 WS-MSG-NAME          PIC X(41).
+           05 WS-MSG-AGE           PIC 9(19).
+           05 WS-MSG-OBJDANGER     PIC X(75).
+           05 WS-MSG-BAGS          PIC X(76).
+           05 WS-MSG-SEAT          PIC X(48).
+           05 WS-MSG-TICKET        PIC X(29).
+
+      ******************************************************************
+      *    WS-FILE-PASSENGER - CAMPOS DO PASSAGEIRO PARSEADOS DO
+      *    INPUT-RECORD, NO LAYOUT CANONICO PARTILHADO COM PASSNGR
+      *    (VER PEDIDO 018 - EVITA QUE OS TAMANHOS DESALINHEM ENTRE
+      *    FILE-FLY.cbl, PASSAGEM.cbl E test/file-test.cbl)
+      ******************************************************************
+       COPY PASSNGR REPLACING
+           ==PASSENGER-MASTER-RECORD== BY ==WS-FILE-PASSENGER==
+           ==PM-TICKET== BY ==WS-TICKET==
+           ==PM-FLIGHT-NUMBER== BY ==WS-FLIGHT-NUMBER==
+           ==PM-NAME== BY ==WS-NAME==
+           ==PM-AGE== BY ==WS-AGE==
+           ==PM-NATIONALITY== BY ==WS-NATIONALITY==
+           ==PM-OBJDANGER== BY ==WS-OBJDANGER==
+           ==PM-BAGS== BY ==WS-BAGS==
+           ==PM-SEAT== BY ==WS-SEAT==
+           ==PM-BOOKING-REF== BY ==WS-BOOKING-REF==
+           ==PM-TOTAL-PAID== BY ==FILLER==
+           ==PM-BAG-WEIGHT== BY ==WS-BAG-WEIGHT==
+           ==PM-SEAT-NUMBER== BY ==WS-SEAT-NUMBER==
+           ==PM-TRIP-TYPE== BY ==WS-TRIP-TYPE==
+           ==PM-LANGUAGE-CODE== BY ==WS-LANGUAGE-CODE==.
+               88 B-LANG-PT         VALUE 'PT'.
+               88 B-LANG-EN         VALUE 'EN'.
+
        01 WS-FILE.
-           05 WS-NAME        PIC X(14).
-           05 WS-AGE         PIC 9(3).
-           05 WS-NATIONALITY PIC X(11).
-           05 WS-OBJDANGER   PIC X(4).
-           05 WS-TICKET      PIC 9(4).                                   
-           05 WS-BAGS        PIC 9(2).
-           05 WS-SEAT        PIC X(3).
+           05 WS-TXN-TYPE       PIC X(6) VALUE 'NEW'.
+               88 B-TXN-NEW         VALUE 'NEW'.
+               88 B-TXN-CANCEL      VALUE 'CANCEL'.
+               88 B-TXN-CHANGE      VALUE 'CHANGE'.
+               88 B-TXN-HEADER      VALUE 'HDR'.
+               88 B-TXN-TRAILER     VALUE 'TRL'.
+           05 WS-LOYALTY-ID     PIC X(6).
+           05 WS-LOYALTY-TIER   PIC X(1).
+               88 B-LOYALTY-GOLD    VALUE 'G'.
+               88 B-LOYALTY-SILVER  VALUE 'S'.
+               88 B-LOYALTY-BRONZE  VALUE 'B'.
+           05 WS-CURRENCY       PIC X(3).
 
        01 TICKET.
            05 VAL-TICKET           PIC 9(5)V9(2).
            05 FAST-TRACK.
                10 VAL-FAST-TRACK   PIC 9(5)V9(2).
-               88 B-FAST-TRACK     VALUES "Y", "YES", "SIM", "S", 
+               10 FAST-TRACK-CODE  PIC X(1).
+                   88 B-FAST-TRACK VALUES "Y", "YES", "SIM", "S",
                    "s".
            05 BAGS.
                10 VAL-BAGS         PIC 9(5).
@@ -65,181 +226,1658 @@
                    88 B-SEAT           VALUES "Y", "YES", "SIM", "S", 
                    "s".
                10 TOTAL-SEAT       PIC 9(2).
-           05 TOTAL-TICKET         PIC $9(4).        
-        
+           05 WS-TICKET-NET        PIC 9(6)V9(2).
+           05 TOTAL-TICKET         PIC 9(6)V9(2).
+           05 WS-DISP-TICKET       PIC Z(6)9,99.
+
        77 END-FILE                 PIC X(1).
 
+       01 WS-CHECKPOINT.
+           05 WS-CHECKPOINT-INTERVAL PIC 9(4) VALUE 50.
+           05 WS-RECORDS-READ        PIC 9(6) VALUE ZERO.
+           05 WS-RESTART-SKIP        PIC 9(6) VALUE ZERO.
+           05 WS-RESTART-LAST-TICKET PIC 9(4) VALUE ZERO.
+
+       COPY EUNATION.
+
+       01 WS-CUSTOMS.
+           05 WS-EU-CITIZEN         PIC X(1) VALUE 'N'.
+               88 B-EU-CITIZEN      VALUE 'Y'.
+           05 WS-CUSTOMS-IDX        PIC 9(2).
+
+       01 CURRENCY-TABLE.
+           05 FILLER PIC X(3)      VALUE 'EUR'.
+           05 FILLER PIC 9(3)V9999 VALUE 1,0000.
+           05 FILLER PIC X(3)      VALUE 'USD'.
+           05 FILLER PIC 9(3)V9999 VALUE 1,0800.
+           05 FILLER PIC X(3)      VALUE 'GBP'.
+           05 FILLER PIC 9(3)V9999 VALUE 0,8600.
+           05 FILLER PIC X(3)      VALUE 'CHF'.
+           05 FILLER PIC 9(3)V9999 VALUE 0,9500.
+           05 FILLER PIC X(3)      VALUE 'JPY'.
+           05 FILLER PIC 9(3)V9999 VALUE 160,0000.
+       01 CURRENCY-REDEF REDEFINES CURRENCY-TABLE.
+           05 CURRENCY-ENTRY OCCURS 5 TIMES.
+               10 CUR-CODE          PIC X(3).
+               10 CUR-RATE          PIC 9(3)V9999.
+
+       01 WS-CURRENCY-CONVERT.
+           05 WS-CUR-IDX            PIC 9(2).
+           05 WS-CUR-RATE           PIC 9(3)V9999 VALUE 1,0000.
+           05 WS-CUR-FOUND          PIC X(1) VALUE 'N'.
+               88 B-CUR-FOUND       VALUE 'Y'.
+           05 WS-CONVERTED-TOTAL    PIC 9(8)V99.
+           05 WS-DISP-CONVERTED     PIC Z(6)9,99.
+
+       01 WS-SEAT-INVENTORY.
+           05 WS-SEAT-CAPACITY      PIC 9(4) VALUE 50.
+           05 WS-SEAT-SOLD-OUT      PIC X(1) VALUE 'N'.
+               88 B-SEAT-SOLD-OUT   VALUE 'Y'.
+
+       01 WS-BOARDING-PASS.
+           05 WS-GATE-CUTOFF        PIC X(24)
+               VALUE '40 MINUTOS ANTES DO VOO'.
+
+      ******************************************************************
+      *    TAXA DE IMPOSTO APLICADA AO VALOR LIQUIDO DO BILHETE, PARA
+      *    DISCRIMINAR A PARTE DE IMPOSTO NO EXTRATO DE VENDAS DIARIO
+      *    (VER PEDIDO 030)
+      ******************************************************************
+       01 WS-DAILY-SALES.
+           05 WS-SALES-TAX-RATE     PIC 9V9(4) VALUE 0,0600.
+           05 WS-TAX-AMOUNT         PIC 9(6)V99.
+
+      ******************************************************************
+      *    DATA/HORA DE EXECUCAO E IDENTIFICADOR DO JOB, CAPTURADOS UMA
+      *    SO VEZ NA ABERTURA DOS FICHEIROS, PARA A TRILHA DE AUDITORIA
+      *    (VER PEDIDO 032)
+      ******************************************************************
+       01 WS-AUDIT.
+           05 WS-CURRENT-DATETIME   PIC X(21).
+           05 WS-RUN-DATE           PIC 9(8).
+           05 WS-RUN-TIME           PIC 9(6).
+           05 WS-OPERATOR-ID        PIC X(8) VALUE 'FILEFLY1'.
+
+       01 WS-FILE-STATUS.
+           05 WS-INPUT-STATUS       PIC X(2) VALUE '00'.
+           05 WS-OUTPUT-STATUS      PIC X(2) VALUE '00'.
+           05 WS-SORTED-STATUS      PIC X(2) VALUE '00'.
+       01 WS-RETURN-CODE            PIC 9(4) VALUE ZERO.
+
+       01 WS-SORT-INPUT-EOF         PIC X(1) VALUE 'N'.
+           88 B-SORT-INPUT-EOF      VALUE 'Y'.
+       01 WS-SORT-OUTPUT-EOF        PIC X(1) VALUE 'N'.
+           88 B-SORT-OUTPUT-EOF     VALUE 'Y'.
+       01 WS-SORT-SEAT-FIELD        PIC X(3).
+
+      ******************************************************************
+      *    REGISTOS DE CABECALHO/TRAILER DO FICHEIRO DE ENTRADA, PARA
+      *    OS OPERADORES DISTINGUIREM UMA TRANSFERENCIA TRUNCADA DE UM
+      *    VOO GENUINAMENTE VAZIO ANTES DE CORRER O LOTE (VER PEDIDO
+      *    037). SO SAO VALIDADOS QUANDO O FICHEIRO TEM DE FACTO UM
+      *    TRAILER, PARA MANTER COMPATIBILIDADE COM FICHEIROS ANTIGOS
+      *    SEM REGISTOS DE CONTROLO.
+      ******************************************************************
+       01 WS-CONTROL-RECORD.
+           05 WS-HEADER-FOUND       PIC X(1) VALUE 'N'.
+               88 B-HEADER-FOUND    VALUE 'Y'.
+           05 WS-TRAILER-FOUND      PIC X(1) VALUE 'N'.
+               88 B-TRAILER-FOUND   VALUE 'Y'.
+           05 WS-HDR-FLIGHT-NUMBER  PIC X(6).
+           05 WS-HDR-DATE           PIC 9(8).
+           05 WS-HDR-EXPECTED-COUNT PIC 9(6).
+           05 WS-TRL-ACTUAL-COUNT   PIC 9(6).
+           05 WS-PASSENGER-COUNT    PIC 9(6) VALUE ZERO.
+
+       COPY SEASON.
+
+       01 WS-SEASON-LOOKUP.
+           05 WS-SEASON-MONTH       PIC X(2).
+           05 WS-SEASON-IDX         PIC 9(2).
+           05 WS-SEASON-RATE        PIC 9V99 VALUE 1,00.
+
+       01 WS-FARE-BAND.
+           05 WS-FARE-BAND-RATE     PIC 9V99 VALUE 1,00.
+
+      ******************************************************************
+      *    SO IDA OU IDA E VOLTA, COM DESCONTO FACE A DUAS VIAGENS SO
+      *    IDA (VER PEDIDO 034)
+      ******************************************************************
+       01 WS-TRIP-TYPE-GROUP.
+           05 WS-ROUND-TRIP-RATE    PIC 9V99 VALUE 1,80.
+
+       01 WS-CALC-UTIL.
+           05 WS-CALC-TYPE          PIC X(1).
+           05 WS-CALC-QTY           PIC 9(5).
+           05 WS-CALC-CLASS         PIC X(1).
+           05 WS-CALC-WEIGHT        PIC 9(3).
+           05 WS-CALC-RESULT        PIC 9(7)V99.
+
+       01 WS-GROUP-BOOKING.
+           05 WS-CHARGEABLE-BAGS   PIC 9(2).
+           05 WS-DISP-GROUP-PRICE  PIC Z(6)9,99.
+           05 WS-DISP-GROUP-COUNT  PIC Z(2)9.
+
+       01 WS-CANCELLATION.
+           05 WS-DISP-REFUND       PIC Z(5)9,99.
+
+       01 WS-REVENUE-CAP-DISPLAY.
+           05 WS-DISP-REVENUE-CAP     PIC Z(6)9,99.
+           05 WS-DISP-REVENUE-BOOKED  PIC Z(6)9,99.
+
+       01 WS-HAZMAT.
+           05 WS-HAZMAT-ITEM        PIC X(4) OCCURS 3 TIMES.
+           05 WS-HAZMAT-IDX         PIC 9(1).
+           05 WS-HAZMAT-MSG         PIC X(75).
+           05 WS-HAZMAT-MSG-TMP     PIC X(75).
+
+       01 WS-VALIDATION.
+           05 WS-VALID-RECORD       PIC X(1) VALUE 'Y'.
+               88 B-VALID-RECORD    VALUE 'Y'.
+           05 WS-REJECT-COUNT       PIC 9(6) VALUE ZERO.
+           05 WS-REJECT-REASON      PIC X(40) VALUE SPACES.
+
+       01 WS-SUMMARY.
+           05 WS-TOTAL-PASSENGERS    PIC 9(6) VALUE ZERO.
+           05 WS-TOTAL-REVENUE       PIC 9(8)V9(2) VALUE ZERO.
+           05 WS-TOTAL-BAGS-COUNT    PIC 9(6) VALUE ZERO.
+           05 WS-COUNT-ECONOMY       PIC 9(6) VALUE ZERO.
+           05 WS-COUNT-WINDOW        PIC 9(6) VALUE ZERO.
+           05 WS-COUNT-PREMIUM       PIC 9(6) VALUE ZERO.
+           05 WS-COUNT-INVALID-SEAT  PIC 9(6) VALUE ZERO.
+           05 WS-REVENUE-ECONOMY     PIC 9(8)V9(2) VALUE ZERO.
+           05 WS-REVENUE-WINDOW      PIC 9(8)V9(2) VALUE ZERO.
+           05 WS-REVENUE-PREMIUM     PIC 9(8)V9(2) VALUE ZERO.
+
+       01 WS-CONTROL-TOTALS.
+           05 WS-OUTPUT-RECORDS-WRITTEN PIC 9(6) VALUE ZERO.
+           05 WS-RECORDS-READ-THIS-RUN  PIC 9(6) VALUE ZERO.
+           05 WS-EXPECTED-OUTPUT-COUNT  PIC 9(6) VALUE ZERO.
+           05 WS-CONTROL-MISMATCH       PIC X(1) VALUE 'N'.
+               88 B-CONTROL-MISMATCH    VALUE 'Y'.
+
+       01 WS-SUMMARY-DISPLAY.
+           05 WS-DISP-REJECTS        PIC Z(5)9.
+           05 WS-DISP-PASSENGERS     PIC Z(5)9.
+           05 WS-DISP-REVENUE        PIC Z(7)9,99.
+           05 WS-DISP-BAGS           PIC Z(5)9.
+           05 WS-DISP-ECONOMY        PIC Z(5)9.
+           05 WS-DISP-WINDOW         PIC Z(5)9.
+           05 WS-DISP-PREMIUM        PIC Z(5)9.
+           05 WS-DISP-INVALID-SEAT   PIC Z(5)9.
+           05 WS-DISP-REVENUE-ECON   PIC Z(7)9,99.
+           05 WS-DISP-REVENUE-WIND   PIC Z(7)9,99.
+           05 WS-DISP-REVENUE-PREM   PIC Z(7)9,99.
+           05 WS-DISP-READ           PIC Z(5)9.
+           05 WS-DISP-WRITTEN        PIC Z(5)9.
+
        PROCEDURE DIVISION.
 
        1000-INICIALIZING.
+           PERFORM 1899-SORT-PASSENGERS.
            PERFORM 1001-OPEN-FILES.
+           STOP RUN.
 
-       
 
-       1001-OPEN-FILES.
 
+      ******************************************************************
+      *    ORDENAR OS PASSAGEIROS POR CLASSE DE LUGAR E BILHETE ANTES
+      *    DE PROCESSAR, PARA QUE O RELATORIO E OS CARTOES DE EMBARQUE
+      *    SAIAM POR ORDEM DE GRUPO DE EMBARQUE E NAO PELA ORDEM DE
+      *    CHEGADA NO FICHEIRO
+      ******************************************************************
+       1899-SORT-PASSENGERS.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SR-SEAT-CLASS
+               ON ASCENDING KEY SR-TICKET
+               INPUT PROCEDURE IS 1899-A-SORT-INPUT
+               OUTPUT PROCEDURE IS 1899-B-SORT-OUTPUT.
+           PERFORM 1899-C-VALIDATE-COUNTS.
+
+       1899-A-SORT-INPUT.
+           MOVE 'N' TO WS-SORT-INPUT-EOF
            OPEN INPUT INPUT-FILE
-                OUTPUT OUTPUT-FILE.
+           IF WS-INPUT-STATUS NOT = '00'
+               PERFORM 1002-FILE-ERROR
+           END-IF
+           PERFORM UNTIL B-SORT-INPUT-EOF
+               READ INPUT-FILE INTO INPUT-RECORD
+                   AT END
+                       MOVE 'Y' TO WS-SORT-INPUT-EOF
+                   NOT AT END
+                       MOVE 'NEW' TO WS-TXN-TYPE
+                       UNSTRING INPUT-RECORD DELIMITED BY SPACE
+                           INTO WS-TXN-TYPE
+                                WS-FLIGHT-NUMBER
+                                WS-NAME
+                                WS-AGE
+                                WS-NATIONALITY
+                                WS-OBJDANGER
+                                WS-TICKET
+                                WS-BAGS
+                                WS-SORT-SEAT-FIELD
+                       IF B-TXN-CANCEL
+                           UNSTRING INPUT-RECORD DELIMITED BY SPACE
+                               INTO WS-TXN-TYPE WS-TICKET
+                           MOVE SPACE TO WS-SORT-SEAT-FIELD
+                       END-IF
+
+                       IF B-TXN-HEADER
+                           UNSTRING INPUT-RECORD DELIMITED BY SPACE
+                               INTO WS-TXN-TYPE
+                                    WS-HDR-FLIGHT-NUMBER
+                                    WS-HDR-DATE
+                                    WS-HDR-EXPECTED-COUNT
+                           MOVE 'Y' TO WS-HEADER-FOUND
+                       ELSE
+                           IF B-TXN-TRAILER
+                               UNSTRING INPUT-RECORD DELIMITED BY SPACE
+                                   INTO WS-TXN-TYPE
+                                        WS-TRL-ACTUAL-COUNT
+                               MOVE 'Y' TO WS-TRAILER-FOUND
+                           ELSE
+                               ADD 1 TO WS-PASSENGER-COUNT
+                               MOVE WS-SORT-SEAT-FIELD(1:1) TO
+                                   SR-SEAT-CLASS
+                               MOVE WS-TICKET               TO SR-TICKET
+                               MOVE INPUT-RECORD             TO
+                                   SR-RAW-LINE
+                               RELEASE SORT-RECORD
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE INPUT-FILE.
+
+       1899-B-SORT-OUTPUT.
+           MOVE 'N' TO WS-SORT-OUTPUT-EOF
+           OPEN OUTPUT SORTED-INPUT-FILE
+           IF WS-SORTED-STATUS NOT = '00'
+               PERFORM 1002-FILE-ERROR
+           END-IF
+           PERFORM UNTIL B-SORT-OUTPUT-EOF
+               RETURN SORT-WORK-FILE INTO SORT-RECORD
+                   AT END
+                       MOVE 'Y' TO WS-SORT-OUTPUT-EOF
+                   NOT AT END
+                       MOVE SR-RAW-LINE TO SORTED-INPUT-RECORD
+                       WRITE SORTED-INPUT-RECORD
+               END-RETURN
+           END-PERFORM
+           CLOSE SORTED-INPUT-FILE.
+
+      ******************************************************************
+      *    CONFIRMAR QUE O TRAILER (SE EXISTIR) CONCORDA COM O NUMERO
+      *    DE PASSAGEIROS REALMENTE LIDOS, PARA APANHAR UMA
+      *    TRANSFERENCIA DE FICHEIRO TRUNCADA ANTES DE FATURAR O VOO
+      *    (VER PEDIDO 037). FICHEIROS SEM TRAILER NAO SAO VALIDADOS.
+      ******************************************************************
+       1899-C-VALIDATE-COUNTS.
+           IF B-TRAILER-FOUND
+               IF WS-TRL-ACTUAL-COUNT NOT = WS-PASSENGER-COUNT
+                   DISPLAY 'ERRO - CONTAGEM DO TRAILER ('
+                           WS-TRL-ACTUAL-COUNT
+                           ') DIFERENTE DOS PASSAGEIROS LIDOS ('
+                           WS-PASSENGER-COUNT
+                           ') - FICHEIRO PODE ESTAR TRUNCADO'
+                   MOVE 1 TO WS-RETURN-CODE
+                   MOVE WS-RETURN-CODE TO RETURN-CODE
+                   STOP RUN
+               END-IF
+           END-IF.
+
+      *    ERROR-FILE/BOARDING-PASS-FILE/NOTIFICATION-FILE/DAILY-SALES-
+      *    FILE/AUDIT-FILE ARE OPENED EXTEND, NAO OUTPUT, PARA QUE UMA
+      *    NOITE COM VARIOS VOOS (PEDIDO 038) ACUMULE OS REGISTOS DE
+      *    TODOS OS VOOS EM VEZ DE CADA VOO SEGUINTE TRUNCAR E DESTRUIR
+      *    OS DO VOO ANTERIOR. SAO SELECT OPTIONAL PORQUE EXTEND EXIGE
+      *    QUE O FICHEIRO JA EXISTA (AO CONTRARIO DE OUTPUT); O DRIVER
+      *    (run-passjob.sh) APAGA-OS UMA VEZ NO INICIO DA NOITE PARA
+      *    QUE A NOITE SEGUINTE COMECE COM FICHEIROS VAZIOS
+       1001-OPEN-FILES.
 
+           OPEN INPUT SORTED-INPUT-FILE
+                I-O FLIGHT-MASTER-FILE
+                I-O PASSENGER-MASTER-FILE
+                I-O SEAT-INVENTORY-FILE
+                I-O SEAT-ASSIGNMENT-FILE
+                I-O BOOKING-GROUP-FILE
+                OUTPUT OUTPUT-FILE
+                EXTEND ERROR-FILE
+                EXTEND BOARDING-PASS-FILE
+                EXTEND NOTIFICATION-FILE
+                EXTEND DAILY-SALES-FILE
+                EXTEND AUDIT-FILE.
+
+           IF WS-SORTED-STATUS NOT = '00'
+               PERFORM 1002-FILE-ERROR
+           END-IF
+           IF WS-OUTPUT-STATUS NOT = '00'
+               PERFORM 1002-FILE-ERROR
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATETIME
+           MOVE WS-CURRENT-DATETIME(1:8) TO WS-RUN-DATE
+           MOVE WS-CURRENT-DATETIME(9:6) TO WS-RUN-TIME
+
+           PERFORM 1800-READ-CHECKPOINT.
 
-           
            PERFORM UNTIL END-FILE = "S"
-               READ INPUT-FILE INTO INPUT-RECORD
+               READ SORTED-INPUT-FILE INTO INPUT-RECORD
                    AT END
                        MOVE "S" TO END-FILE
-                   NOT AT END     
-                      
-                       UNSTRING INPUT-RECORD
-                           INTO WS-NAME
+                   NOT AT END
+                       IF WS-SORTED-STATUS NOT = '00'
+                           PERFORM 1002-FILE-ERROR
+                       END-IF
+
+                       MOVE 'NEW' TO WS-TXN-TYPE
+                       MOVE 'PT'  TO WS-LANGUAGE-CODE
+                       MOVE ZERO  TO WS-BAG-WEIGHT
+                       MOVE SPACES TO WS-SEAT-NUMBER
+                       MOVE 'O'   TO WS-TRIP-TYPE
+                       UNSTRING INPUT-RECORD DELIMITED BY SPACE
+                           INTO WS-TXN-TYPE
+                                WS-FLIGHT-NUMBER
+                                WS-NAME
                                 WS-AGE
                                 WS-NATIONALITY
                                 WS-OBJDANGER
                                 WS-TICKET
                                 WS-BAGS
                                 WS-SEAT
+                                WS-LOYALTY-ID
+                                WS-LOYALTY-TIER
+                                WS-CURRENCY
+                                WS-BOOKING-REF
+                                WS-LANGUAGE-CODE
+                                WS-BAG-WEIGHT
+                                WS-SEAT-NUMBER
+                                WS-TRIP-TYPE
 
-               PERFORM 2000-PROCESSING-DATA
-               
-               MOVE '*************************************************'
-               TO OUTPUT-COMMENT  
-               WRITE OUTPUT-COMMENT    
+                       IF B-TXN-CANCEL
+                           UNSTRING INPUT-RECORD DELIMITED BY SPACE
+                               INTO WS-TXN-TYPE WS-TICKET
+                       END-IF
+
+                       ADD 1 TO WS-RECORDS-READ
+                       IF WS-RECORDS-READ > WS-RESTART-SKIP
+                           PERFORM 1950-VALIDATE-INPUT
+                           IF B-VALID-RECORD
+                               IF B-TXN-CANCEL
+                                   PERFORM 2011-PROCESS-CANCELLATION
+                               ELSE
+                                   PERFORM 2000-PROCESSING-DATA
+                               END-IF
+
+                               MOVE '***********************' TO
+                                   OUTPUT-COMMENT
+                               WRITE OUTPUT-COMMENT
+                               IF WS-OUTPUT-STATUS = '00'
+                                   ADD 1 TO WS-OUTPUT-RECORDS-WRITTEN
+                               END-IF
+                           ELSE
+                               PERFORM 1951-WRITE-REJECT
+                           END-IF
+
+                           IF FUNCTION MOD(WS-RECORDS-READ,
+                               WS-CHECKPOINT-INTERVAL) = 0
+                               PERFORM 1801-WRITE-CHECKPOINT
+                           END-IF
+                       END-IF
                END-READ
-               
 
-           END-PERFORM.   
-      ******************************************************************    
+           END-PERFORM.
+
+           PERFORM 1801-WRITE-CHECKPOINT.
+           PERFORM 4000-WRITE-SUMMARY-REPORT.
+
+      ******************************************************************
+      *    ERRO DE E/S: MOSTRAR O FILE STATUS E TERMINAR COM RETURN
+      *    CODE NAO-ZERO PARA O SCHEDULER DETETAR A FALHA
+      ******************************************************************
+       1002-FILE-ERROR.
+           DISPLAY 'ERRO DE E/S - INPUT STATUS ' WS-INPUT-STATUS
+                   ' OUTPUT STATUS ' WS-OUTPUT-STATUS
+           MOVE 1 TO WS-RETURN-CODE
+           MOVE WS-RETURN-CODE TO RETURN-CODE
+           PERFORM 3001-CLOSE-FILES
+           STOP RUN.
+
+      ******************************************************************
+      *    LER O CHECKPOINT DA EXECUCAO ANTERIOR (SE EXISTIR) PARA
+      *    SABER QUANTOS REGISTOS JA FORAM PROCESSADOS E EVITAR
+      *    REPROCESSAR (E RECOBRAR) UM PASSAGEIRO JA FATURADO
+      ******************************************************************
+       1800-READ-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           READ CHECKPOINT-FILE
+               AT END
+                   MOVE ZERO TO WS-RESTART-SKIP
+                   MOVE ZERO TO WS-RESTART-LAST-TICKET
+               NOT AT END
+                   MOVE CKP-RECORDS-DONE  TO WS-RESTART-SKIP
+                   MOVE CKP-LAST-TICKET   TO WS-RESTART-LAST-TICKET
+           END-READ
+           CLOSE CHECKPOINT-FILE.
+
+      ******************************************************************
+      *    GRAVAR O CHECKPOINT: QUANTOS REGISTOS FORAM PROCESSADOS E
+      *    QUAL O ULTIMO BILHETE, PARA PERMITIR REINICIAR O LOTE SEM
+      *    REPROCESSAR NEM VOLTAR A COBRAR PASSAGEIROS JA TRATADOS
+      ******************************************************************
+       1801-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-RECORDS-READ TO CKP-RECORDS-DONE
+           MOVE WS-TICKET       TO CKP-LAST-TICKET
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+      ******************************************************************
+      *    VALIDAR OS CAMPOS NUMERICOS ANTES DE PROCESSAR, PARA QUE
+      *    UM REGISTO CORROMPIDO NAO ESTRAGUE O CALCULO DO TOTAL
+      ******************************************************************
+       1950-VALIDATE-INPUT.
+           MOVE 'Y' TO WS-VALID-RECORD
+           MOVE SPACES TO WS-REJECT-REASON
+
+           IF WS-TICKET IS NOT NUMERIC OR WS-TICKET = ZERO
+               MOVE 'N' TO WS-VALID-RECORD
+               MOVE 'NUMERO DE BILHETE INVALIDO' TO WS-REJECT-REASON
+           END-IF
+
+           IF B-TXN-CANCEL
+               IF B-VALID-RECORD
+                   MOVE WS-TICKET TO PM-TICKET
+                   READ PASSENGER-MASTER-FILE
+                       INVALID KEY
+                           MOVE 'N' TO WS-VALID-RECORD
+                           MOVE 'BILHETE NAO ENCONTRADO PARA ' &
+                               'CANCELAR' TO WS-REJECT-REASON
+                   END-READ
+               END-IF
+           ELSE
+               IF WS-AGE IS NOT NUMERIC OR WS-AGE > 120
+                   MOVE 'N' TO WS-VALID-RECORD
+                   MOVE 'IDADE INVALIDA' TO WS-REJECT-REASON
+               END-IF
+
+               IF WS-BAGS IS NOT NUMERIC OR WS-BAGS > 20
+                   MOVE 'N' TO WS-VALID-RECORD
+                   MOVE 'NUMERO DE MALAS INVALIDO' TO WS-REJECT-REASON
+               END-IF
+
+               EVALUATE WS-SEAT
+                   WHEN 'E'
+                   WHEN 'J'
+                   WHEN 'P'
+                   WHEN SPACES
+                       CONTINUE
+                   WHEN OTHER
+                       MOVE 'N' TO WS-VALID-RECORD
+                       MOVE 'CODIGO DE LUGAR INVALIDO' TO
+                           WS-REJECT-REASON
+               END-EVALUATE
+
+               MOVE SPACES TO WS-HAZMAT-ITEM(1)
+               MOVE SPACES TO WS-HAZMAT-ITEM(2)
+               MOVE SPACES TO WS-HAZMAT-ITEM(3)
+               UNSTRING WS-OBJDANGER DELIMITED BY ','
+                   INTO WS-HAZMAT-ITEM(1)
+                        WS-HAZMAT-ITEM(2)
+                        WS-HAZMAT-ITEM(3)
+
+               PERFORM VARYING WS-HAZMAT-IDX FROM 1 BY 1
+                   UNTIL WS-HAZMAT-IDX > 3
+                   EVALUATE WS-HAZMAT-ITEM(WS-HAZMAT-IDX)
+                       WHEN 'BATT'
+                       WHEN 'SPRT'
+                       WHEN 'FLAM'
+                       WHEN SPACES
+                           CONTINUE
+                       WHEN OTHER
+                           MOVE 'N' TO WS-VALID-RECORD
+                           MOVE 'CODIGO DE OBJETO PERIGOSO INVALIDO' TO
+                               WS-REJECT-REASON
+                   END-EVALUATE
+               END-PERFORM
+
+      *        PM-TICKET E O VALOR DA TARIFA, NAO UM NUMERO DE
+      *        BILHETE UNICO, PELO QUE DOIS PASSAGEIROS DIFERENTES
+      *        PODEM CALHAR NA MESMA TARIFA: SE JA EXISTIR UM
+      *        REGISTO COM ESTE PM-TICKET PARA OUTRO VOO/PASSAGEIRO,
+      *        RECUSAR EM VEZ DE DEIXAR 2009-UPDATE-PASSENGER-MASTER
+      *        REESCREVER (E APAGAR) O REGISTO DO PRIMEIRO PASSAGEIRO
+               IF B-VALID-RECORD
+                   MOVE WS-TICKET TO PM-TICKET
+                   READ PASSENGER-MASTER-FILE
+                       INVALID KEY
+                           CONTINUE
+                       NOT INVALID KEY
+                           IF PM-FLIGHT-NUMBER NOT = WS-FLIGHT-NUMBER
+                              OR PM-NAME NOT = WS-NAME
+                               MOVE 'N' TO WS-VALID-RECORD
+                               MOVE 'NUMERO DE BILHETE JA USADO POR ' &
+                                   'OUTRO PASSAGEIRO' TO
+                                   WS-REJECT-REASON
+                           END-IF
+                   END-READ
+               END-IF
+
+               IF B-VALID-RECORD AND WS-SEAT-NUMBER NOT = SPACES
+                   MOVE WS-FLIGHT-NUMBER TO SA-FLIGHT-NUMBER
+                   MOVE WS-SEAT-NUMBER   TO SA-SEAT-NUMBER
+                   READ SEAT-ASSIGNMENT-FILE
+                       INVALID KEY
+                           CONTINUE
+                       NOT INVALID KEY
+                           MOVE 'N' TO WS-VALID-RECORD
+                           MOVE 'LUGAR JA ATRIBUIDO A OUTRO ' &
+                               'PASSAGEIRO' TO WS-REJECT-REASON
+                   END-READ
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      *    GRAVAR O REGISTO REJEITADO NO FICHEIRO DE ERROS EM VEZ DE
+      *    DEIXAR OS DADOS CORROMPIDOS ENTRAREM NO TOTAL DO BILHETE
+      ******************************************************************
+       1951-WRITE-REJECT.
+           ADD 1 TO WS-REJECT-COUNT
+           STRING 'REGISTO REJEITADO: ' DELIMITED BY SIZE
+                  INPUT-RECORD DELIMITED BY SIZE
+                  ' - MOTIVO: ' DELIMITED BY SIZE
+                  WS-REJECT-REASON DELIMITED BY SIZE
+                  INTO ERROR-RECORD
+           WRITE ERROR-RECORD.
+
+      ******************************************************************
       *    PROCESSAMENTO DOS DADOS
       ******************************************************************
            2000-PROCESSING-DATA.
-               PERFORM 2001-ADD-PASSENGER-NAME                          
+               PERFORM 1900-LOOKUP-FLIGHT
+               PERFORM 2001-ADD-PASSENGER-NAME
                PERFORM 2002-ADD-PASSENGER-AGE
                PERFORM 2003-ADD-NATIONALITY
+               PERFORM 2003-B-CHECK-CUSTOMS
                PERFORM 2004-CHECK-AUTHORIZATION
                PERFORM 2005-CALCULATE-BAGGAGE-COST
                PERFORM 2006-DETERMINE-SEAT-COST
                PERFORM 2007-CALCULATE-TOTAL-TICKET
+               PERFORM 2007-D-CHECK-REVENUE-CAP
+               PERFORM 2007-C-UPDATE-GROUP-PRICE
+               PERFORM 2007-B-CONVERT-CURRENCY
                PERFORM 2008-CONCATENATE-MESSAGES
+               PERFORM 2009-UPDATE-PASSENGER-MASTER
+               PERFORM 2010-PRINT-BOARDING-PASS
+               PERFORM 2012-WRITE-DAILY-SALES-EXTRACT
+               PERFORM 2013-WRITE-AUDIT-TRAIL
       *        PERFORM 3001-CLOSE-FILES
       *        PERFORM 3002-END-PROGRAM
                .
 
-      ******************************************************************    
+      ******************************************************************
+      *    LOCALIZAR O VOO NO FICHEIRO MESTRE DE VOOS
+      ******************************************************************
+       1900-LOOKUP-FLIGHT.
+                   MOVE WS-FLIGHT-NUMBER TO FM-FLIGHT-NUMBER
+                   READ FLIGHT-MASTER-FILE
+                       INVALID KEY
+                           MOVE "DESCONHECIDO" TO FM-ORIGIN
+                           MOVE "DESCONHECIDO" TO FM-DESTINATION
+                           MOVE SPACES TO FM-FLIGHT-DATE
+                           MOVE ZERO TO FM-REVENUE-CAP
+                           MOVE ZERO TO FM-REVENUE-BOOKED
+                   END-READ
+
+                   IF B-LANG-EN
+                       STRING " for flight " DELIMITED BY SIZE
+                              WS-FLIGHT-NUMBER DELIMITED BY SIZE
+                              ", destination " DELIMITED BY SIZE
+                              FM-DESTINATION DELIMITED BY SIZE
+                              " (departing from " DELIMITED BY SIZE
+                              FM-ORIGIN DELIMITED BY SIZE
+                              ") on " DELIMITED BY SIZE
+                              FM-FLIGHT-DATE DELIMITED BY SIZE
+                              INTO OUTPUT-FLIGHT
+                   ELSE
+                       STRING " referente ao voo " DELIMITED BY SIZE
+                              WS-FLIGHT-NUMBER DELIMITED BY SIZE
+                              ", com destino a " DELIMITED BY SIZE
+                              FM-DESTINATION DELIMITED BY SIZE
+                              " (partindo de " DELIMITED BY SIZE
+                              FM-ORIGIN DELIMITED BY SIZE
+                              ") na data " DELIMITED BY SIZE
+                              FM-FLIGHT-DATE DELIMITED BY SIZE
+                              INTO OUTPUT-FLIGHT
+                   END-IF
+                   WRITE OUTPUT-FLIGHT.
+
+      ******************************************************************
       *    ADICIONAR O NOME DO PASSSAGEIRO
       ******************************************************************
        2001-ADD-PASSENGER-NAME.
-                  STRING "O passageiro com o nome de " DELIMITED BY SIZE
-                          WS-NAME DELIMITED BY SIZE
-                          INTO OUTPUT-NAME
-                  WRITE OUTPUT-NAME.
+                   IF B-LANG-EN
+                       STRING "Passenger " DELIMITED BY SIZE
+                              WS-NAME DELIMITED BY SIZE
+                              INTO OUTPUT-NAME
+                   ELSE
+                       STRING "O passageiro com o nome de "
+                              DELIMITED BY SIZE
+                              WS-NAME DELIMITED BY SIZE
+                              INTO OUTPUT-NAME
+                   END-IF
+                   MOVE OUTPUT-NAME TO WS-MSG-NAME
+                   WRITE OUTPUT-NAME.
 
       ******************************************************************    
       *    ADICIONAR A IDADE DO PASSSAGEIRO
       ******************************************************************
        
        2002-ADD-PASSENGER-AGE.
-                   STRING " com a idade de " DELIMITED BY SIZE
-                          WS-AGE DELIMITED BY SPACE
-                          INTO OUTPUT-AGE
+                   IF B-LANG-EN
+                       STRING " aged " DELIMITED BY SIZE
+                              WS-AGE DELIMITED BY SPACE
+                              INTO OUTPUT-AGE
+                   ELSE
+                       STRING " com a idade de " DELIMITED BY SIZE
+                              WS-AGE DELIMITED BY SPACE
+                              INTO OUTPUT-AGE
+                   END-IF
+                   MOVE OUTPUT-AGE TO WS-MSG-AGE
                    WRITE OUTPUT-AGE.
 
-      ******************************************************************    
+      ******************************************************************
       *    ADICIONAR A IDADE DO PASSSAGEIRO
       ******************************************************************
-       
+
        2003-ADD-NATIONALITY.
-                   STRING " com a nacionalidade " DELIMITED BY SIZE
-                          WS-NATIONALITY
-                          INTO OUTPUT-NATIONALITY
+                   IF B-LANG-EN
+                       STRING ", nationality " DELIMITED BY SIZE
+                              WS-NATIONALITY
+                              INTO OUTPUT-NATIONALITY
+                   ELSE
+                       STRING " com a nacionalidade " DELIMITED BY SIZE
+                              WS-NATIONALITY
+                              INTO OUTPUT-NATIONALITY
+                   END-IF
                    WRITE OUTPUT-NATIONALITY.
-                         
-      ******************************************************************    
+
+      ******************************************************************
+      *    VERIFICACAO ALFANDEGARIA/VISTO CONSOANTE A NACIONALIDADE
+      ******************************************************************
+       2003-B-CHECK-CUSTOMS.
+                   MOVE 'N' TO WS-EU-CITIZEN
+                   PERFORM VARYING WS-CUSTOMS-IDX FROM 1 BY 1
+                       UNTIL WS-CUSTOMS-IDX > 11
+                       IF WS-NATIONALITY =
+                           EU-NATIONALITY-ENTRY(WS-CUSTOMS-IDX)
+                           MOVE 'Y' TO WS-EU-CITIZEN
+                       END-IF
+                   END-PERFORM
+
+                   EVALUATE TRUE
+                       WHEN B-EU-CITIZEN AND B-LANG-EN
+                           MOVE ' is an EU citizen: a national ID ' &
+                           'card is enough and EU duty-free limits ' &
+                           'apply'
+                               TO OUTPUT-CUSTOMS
+                       WHEN B-EU-CITIZEN
+                           MOVE ' e cidadao da UE: pode apresentar o ' &
+                           'cartao de cidadao e tem o limite de ' &
+                           'compras duty-free da UE'
+                               TO OUTPUT-CUSTOMS
+                       WHEN B-LANG-EN
+                           MOVE ' is not an EU citizen: a passport ' &
+                           'is required and extra-EU duty-free ' &
+                           'limits apply'
+                               TO OUTPUT-CUSTOMS
+                       WHEN OTHER
+                           MOVE ' nao e cidadao da UE: tera de ' &
+                           'apresentar o passaporte e aplica-se o ' &
+                           'limite de compras duty-free extra-UE'
+                               TO OUTPUT-CUSTOMS
+                   END-EVALUATE
+                   WRITE OUTPUT-CUSTOMS.
+
+      ******************************************************************
       *    VERIFICAÇÃO DE AUTORIZAÇÃO
       ******************************************************************
-       2004-CHECK-AUTHORIZATION.      
-                   IF WS-AGE < 18 OR WS-OBJDANGER = 'Yes ' THEN
-                           MOVE ' terá de fazer check in no balcao ' &
-                           'até duas horas antes do voo'
-                                   TO OUTPUT-OBJDANGER                                 
-                   ELSE
+       2004-CHECK-AUTHORIZATION.
+                   MOVE SPACES TO WS-HAZMAT-ITEM(1)
+                   MOVE SPACES TO WS-HAZMAT-ITEM(2)
+                   MOVE SPACES TO WS-HAZMAT-ITEM(3)
+                   UNSTRING WS-OBJDANGER DELIMITED BY ','
+                       INTO WS-HAZMAT-ITEM(1)
+                            WS-HAZMAT-ITEM(2)
+                            WS-HAZMAT-ITEM(3)
+
+                   MOVE SPACES TO WS-HAZMAT-MSG
+                   PERFORM VARYING WS-HAZMAT-IDX FROM 1 BY 1
+                       UNTIL WS-HAZMAT-IDX > 3
+                       MOVE WS-HAZMAT-MSG TO WS-HAZMAT-MSG-TMP
+                       IF B-LANG-EN
+                           EVALUATE WS-HAZMAT-ITEM(WS-HAZMAT-IDX)
+                               WHEN 'BATT'
+                                   STRING WS-HAZMAT-MSG-TMP
+                                       DELIMITED BY SPACE
+                                       ' batteries: pack them in ' &
+                                       'your carry-on and declare ' &
+                                       'them at the counter;'
+                                       DELIMITED BY SIZE
+                                       INTO WS-HAZMAT-MSG
+                               WHEN 'SPRT'
+                                   STRING WS-HAZMAT-MSG-TMP
+                                       DELIMITED BY SPACE
+                                       ' sporting equipment: special ' &
+                                       'check-in required at the ' &
+                                       'counter;'
+                                       DELIMITED BY SIZE
+                                       INTO WS-HAZMAT-MSG
+                               WHEN 'FLAM'
+                                   STRING WS-HAZMAT-MSG-TMP
+                                       DELIMITED BY SPACE
+                                       ' flammables: not allowed on ' &
+                                       'board, please see the ' &
+                                       'counter;'
+                                       DELIMITED BY SIZE
+                                       INTO WS-HAZMAT-MSG
+                               WHEN OTHER
+                                   CONTINUE
+                           END-EVALUATE
+                       ELSE
+                           EVALUATE WS-HAZMAT-ITEM(WS-HAZMAT-IDX)
+                               WHEN 'BATT'
+                                   STRING WS-HAZMAT-MSG-TMP
+                                       DELIMITED BY SPACE
+                                       ' baterias: acondicionar na ' &
+                                       'mala de mao e declarar no ' &
+                                       'balcao;'
+                                       DELIMITED BY SIZE
+                                       INTO WS-HAZMAT-MSG
+                               WHEN 'SPRT'
+                                   STRING WS-HAZMAT-MSG-TMP
+                                       DELIMITED BY SPACE
+                                       ' equipamento desportivo: ' &
+                                       'despacho especial no balcao;'
+                                       DELIMITED BY SIZE
+                                       INTO WS-HAZMAT-MSG
+                               WHEN 'FLAM'
+                                   STRING WS-HAZMAT-MSG-TMP
+                                       DELIMITED BY SPACE
+                                       ' inflamaveis: transporte ' &
+                                       'proibido, dirigir-se ao ' &
+                                       'balcao;'
+                                       DELIMITED BY SIZE
+                                       INTO WS-HAZMAT-MSG
+                               WHEN OTHER
+                                   CONTINUE
+                           END-EVALUATE
+                       END-IF
+                   END-PERFORM
+
+                   EVALUATE TRUE
+                       WHEN (WS-AGE < 18 OR WS-HAZMAT-MSG NOT = SPACES)
+                           AND B-LANG-EN
+                           STRING ' must check in at the counter up ' &
+                                  'to two hours before the flight -'
+                                  DELIMITED BY SIZE
+                                  WS-HAZMAT-MSG DELIMITED BY SIZE
+                                  INTO OUTPUT-OBJDANGER
+                       WHEN WS-AGE < 18 OR WS-HAZMAT-MSG NOT = SPACES
+                           STRING ' terá de fazer check in no balcao ' &
+                                  'até duas horas antes do voo -'
+                                  DELIMITED BY SIZE
+                                  WS-HAZMAT-MSG DELIMITED BY SIZE
+                                  INTO OUTPUT-OBJDANGER
+                       WHEN B-LANG-EN
+                           MOVE ' is authorised to check in at the ' &
+                           'gate up to 40 minutes before departure'
+                                   TO OUTPUT-OBJDANGER
+                       WHEN OTHER
                            MOVE " é autorizado a fazer check in no " &
                            'portao de embarque até 40 minutos antes'
                                    TO OUTPUT-OBJDANGER
-                   END-IF
-                   WRITE OUTPUT-OBJDANGER.
+                   END-EVALUATE
+                   MOVE OUTPUT-OBJDANGER TO WS-MSG-OBJDANGER
+                   WRITE OUTPUT-OBJDANGER
 
-      ******************************************************************    
+                   IF WS-AGE < 18 OR WS-HAZMAT-MSG NOT = SPACES
+                       PERFORM 2004-B-WRITE-NOTIFICATION
+                   END-IF.
+
+      ******************************************************************
+      *    EXTRAIR PARA FICHEIRO A PARTE OS PASSAGEIROS ASSINALADOS
+      *    PARA CHECK-IN NO BALCAO (MENORES OU COM OBJETOS PERIGOSOS),
+      *    PARA UM JOB DE NOTIFICACAO OS CONTACTAR SEM TER DE VARRER
+      *    O RELATORIO COMPLETO A PROCURA DELES
+      ******************************************************************
+       2004-B-WRITE-NOTIFICATION.
+                   STRING 'BILHETE ' DELIMITED BY SIZE
+                          WS-TICKET DELIMITED BY SIZE
+                          ' VOO ' DELIMITED BY SIZE
+                          WS-FLIGHT-NUMBER DELIMITED BY SIZE
+                          ' PASSAGEIRO ' DELIMITED BY SIZE
+                          WS-NAME DELIMITED BY SIZE
+                          ' - CHECK-IN NO BALCAO OBRIGATORIO'
+                          DELIMITED BY SIZE
+                          INTO NOTIFICATION-RECORD
+                   WRITE NOTIFICATION-RECORD.
+
+      ******************************************************************
       *    QUANTIDADE DE MALAS
       ******************************************************************
-       2005-CALCULATE-BAGGAGE-COST.  
-
-                   MOVE 30 TO VAL-BAGS
-                   MULTIPLY WS-BAGS BY VAL-BAGS GIVING TOTAL-BAGS
-                   
-                   STRING " despachou " DELIMITED BY SIZE
-                          WS-BAGS DELIMITED BY SPACE
-                          ' malas, com o custa de '
-                          '30 euros cada uma, totalizando assim '
-                          TOTAL-BAGS
-                          INTO OUTPUT-BAGS
+       2005-CALCULATE-BAGGAGE-COST.
+
+                   MOVE WS-BAGS TO WS-CHARGEABLE-BAGS
+                   IF WS-BOOKING-REF NOT = SPACES
+                       PERFORM 2005-B-APPLY-GROUP-BAG-ALLOWANCE
+                   END-IF
+
+                   MOVE 'B' TO WS-CALC-TYPE
+                   MOVE WS-CHARGEABLE-BAGS TO WS-CALC-QTY
+                   MOVE SPACE TO WS-CALC-CLASS
+                   MOVE WS-BAG-WEIGHT TO WS-CALC-WEIGHT
+                   CALL 'SUBPROG' USING WS-CALC-TYPE WS-CALC-QTY
+                                         WS-CALC-CLASS WS-CALC-WEIGHT
+                                         WS-CALC-RESULT
+                   MOVE WS-CALC-RESULT TO TOTAL-BAGS
+                   ADD WS-BAGS TO WS-TOTAL-BAGS-COUNT
+
+                   IF B-LANG-EN
+                       STRING " checked in " DELIMITED BY SIZE
+                              WS-BAGS DELIMITED BY SPACE
+                              ' bags at ' DELIMITED BY SIZE
+                              WS-BAG-WEIGHT DELIMITED BY SIZE
+                              'kg each, for a total of '
+                              TOTAL-BAGS
+                              INTO OUTPUT-BAGS
+                   ELSE
+                       STRING " despachou " DELIMITED BY SIZE
+                              WS-BAGS DELIMITED BY SPACE
+                              ' malas com ' DELIMITED BY SIZE
+                              WS-BAG-WEIGHT DELIMITED BY SIZE
+                              'kg cada uma, totalizando assim '
+                              TOTAL-BAGS
+                              INTO OUTPUT-BAGS
+                   END-IF
+                   MOVE OUTPUT-BAGS TO WS-MSG-BAGS
                    WRITE OUTPUT-BAGS.
 
+      ******************************************************************
+      *    ABATER MALAS AO ABRIGO DA FRANQUIA COMBINADA DO GRUPO/PNR:
+      *    CADA PASSAGEIRO ADICIONADO A UMA RESERVA (BG-BOOKING-REF)
+      *    CONTRIBUI COM 1 MALA GRATIS PARA O FUNDO PARTILHADO DO GRUPO
+      ******************************************************************
+       2005-B-APPLY-GROUP-BAG-ALLOWANCE.
+                   MOVE WS-BOOKING-REF TO BG-BOOKING-REF
+                   READ BOOKING-GROUP-FILE
+                       INVALID KEY
+                           MOVE ZERO TO BG-MEMBER-COUNT
+                           MOVE ZERO TO BG-FREE-BAGS-POOL
+                           MOVE ZERO TO BG-TOTAL-BAGS
+                           MOVE ZERO TO BG-TOTAL-PRICE
+                   END-READ
+
+                   ADD 1 TO BG-MEMBER-COUNT
+                   ADD 1 TO BG-FREE-BAGS-POOL
+                   ADD WS-BAGS TO BG-TOTAL-BAGS
+
+                   IF BG-FREE-BAGS-POOL >= WS-BAGS
+                       COMPUTE BG-FREE-BAGS-POOL =
+                           BG-FREE-BAGS-POOL - WS-BAGS
+                       MOVE ZERO TO WS-CHARGEABLE-BAGS
+                   ELSE
+                       COMPUTE WS-CHARGEABLE-BAGS =
+                           WS-BAGS - BG-FREE-BAGS-POOL
+                       MOVE ZERO TO BG-FREE-BAGS-POOL
+                   END-IF
+
+                   WRITE BOOKING-GROUP-RECORD
+                       INVALID KEY
+                           REWRITE BOOKING-GROUP-RECORD
+                   END-WRITE.
+
       ******************************************************************    
       *    TIPO DE ASSENTO
       ******************************************************************
        2006-DETERMINE-SEAT-COST.
-                   EVALUATE WS-SEAT
-                       WHEN 'E'
-                           MOVE 30 TO TOTAL-SEAT
-           MOVE ' vai viajar em classe economica e custa 30 euros '
-                                   TO OUTPUT-SEAT
-                       WHEN 'J'
-                           MOVE 40 TO TOTAL-SEAT
-           MOVE ' vai se sentar ao lado da janela, custa 40 euros', 
-                                   TO OUTPUT-SEAT                           
-                       WHEN 'P'  
-                           MOVE 50 TO TOTAL-SEAT
-           MOVE ' vai viajar em classe premium, custará 50 euros', 
-                                   TO OUTPUT-SEAT
+                   MOVE 'N' TO WS-SEAT-SOLD-OUT
+                   IF WS-SEAT = 'E' OR 'J' OR 'P'
+                       PERFORM 2006-B-CHECK-SEAT-INVENTORY
+                   END-IF
+
+                   IF NOT B-SEAT-SOLD-OUT
+                       AND WS-SEAT-NUMBER NOT = SPACES
+                       PERFORM 2006-C-ASSIGN-SEAT-NUMBER
+                   END-IF
+
+                   EVALUATE TRUE
+                       WHEN B-SEAT-SOLD-OUT
+                           MOVE 0 TO TOTAL-SEAT
+                           IF B-LANG-EN
+                               MOVE ' that flight is sold out in ' &
+                                    'that class '
+                                       TO OUTPUT-SEAT
+                           ELSE
+                               MOVE ' esse voo esgotou os lugares ' &
+                                    'dessa classe '
+                                       TO OUTPUT-SEAT
+                           END-IF
+                           ADD 1 TO WS-COUNT-INVALID-SEAT
+                       WHEN WS-SEAT = 'E'
+                           MOVE 'S' TO WS-CALC-TYPE
+                           MOVE ZERO TO WS-CALC-QTY
+                           MOVE WS-SEAT TO WS-CALC-CLASS
+                           MOVE ZERO TO WS-CALC-WEIGHT
+                           CALL 'SUBPROG' USING WS-CALC-TYPE WS-CALC-QTY
+                                   WS-CALC-CLASS WS-CALC-WEIGHT
+                                   WS-CALC-RESULT
+                           MOVE WS-CALC-RESULT TO TOTAL-SEAT
+                           IF B-LANG-EN
+                               MOVE ' will travel in economy class, ' &
+                                    'costs 30 euros '
+                                       TO OUTPUT-SEAT
+                           ELSE
+                               MOVE ' vai viajar em classe economica' &
+                                    ' e custa 30 euros '
+                                       TO OUTPUT-SEAT
+                           END-IF
+                           ADD 1 TO WS-COUNT-ECONOMY
+                           ADD TOTAL-SEAT TO WS-REVENUE-ECONOMY
+                       WHEN WS-SEAT = 'J'
+                           MOVE 'S' TO WS-CALC-TYPE
+                           MOVE ZERO TO WS-CALC-QTY
+                           MOVE WS-SEAT TO WS-CALC-CLASS
+                           MOVE ZERO TO WS-CALC-WEIGHT
+                           CALL 'SUBPROG' USING WS-CALC-TYPE WS-CALC-QTY
+                                   WS-CALC-CLASS WS-CALC-WEIGHT
+                                   WS-CALC-RESULT
+                           MOVE WS-CALC-RESULT TO TOTAL-SEAT
+                           IF B-LANG-EN
+                               MOVE ' will sit by the window, ' &
+                                    'costs 40 euros'
+                                       TO OUTPUT-SEAT
+                           ELSE
+                               MOVE ' vai se sentar ao lado da ' &
+                                    'janela, custa 40 euros'
+                                       TO OUTPUT-SEAT
+                           END-IF
+                           ADD 1 TO WS-COUNT-WINDOW
+                           ADD TOTAL-SEAT TO WS-REVENUE-WINDOW
+                       WHEN WS-SEAT = 'P'
+                           MOVE 'S' TO WS-CALC-TYPE
+                           MOVE ZERO TO WS-CALC-QTY
+                           MOVE WS-SEAT TO WS-CALC-CLASS
+                           MOVE ZERO TO WS-CALC-WEIGHT
+                           CALL 'SUBPROG' USING WS-CALC-TYPE WS-CALC-QTY
+                                   WS-CALC-CLASS WS-CALC-WEIGHT
+                                   WS-CALC-RESULT
+                           MOVE WS-CALC-RESULT TO TOTAL-SEAT
+                           IF B-LANG-EN
+                               MOVE ' will travel in premium class, ' &
+                                    'costs 50 euros'
+                                       TO OUTPUT-SEAT
+                           ELSE
+                               MOVE ' vai viajar em classe premium, ' &
+                                    'custará 50 euros'
+                                       TO OUTPUT-SEAT
+                           END-IF
+                           ADD 1 TO WS-COUNT-PREMIUM
+                           ADD TOTAL-SEAT TO WS-REVENUE-PREMIUM
                        WHEN OTHER
                            MOVE 0 TO TOTAL-SEAT
-                           MOVE ' o assento informado não é válido ', 
-                                   TO OUTPUT-SEAT
+                           IF B-LANG-EN
+                               MOVE ' the seat class informed is ' &
+                                    'not valid '
+                                       TO OUTPUT-SEAT
+                           ELSE
+                               MOVE ' o assento informado não é ' &
+                                    'válido '
+                                       TO OUTPUT-SEAT
+                           END-IF
+                           ADD 1 TO WS-COUNT-INVALID-SEAT
                    END-EVALUATE
+                   MOVE OUTPUT-SEAT TO WS-MSG-SEAT
                    WRITE OUTPUT-SEAT.
 
-      ******************************************************************    
+      ******************************************************************
+      *    VERIFICAR/ATUALIZAR O INVENTARIO DE LUGARES DO VOO+CLASSE,
+      *    PARA NAO VENDER MAIS LUGARES DO QUE OS DISPONIVEIS NO AVIAO
+      ******************************************************************
+       2006-B-CHECK-SEAT-INVENTORY.
+                   MOVE WS-FLIGHT-NUMBER TO SI-FLIGHT-NUMBER
+                   MOVE WS-SEAT          TO SI-SEAT-CLASS
+                   READ SEAT-INVENTORY-FILE
+                       INVALID KEY
+                           MOVE WS-SEAT-CAPACITY TO SI-SEATS-CAPACITY
+                           MOVE ZERO             TO SI-SEATS-SOLD
+                   END-READ
+
+                   IF SI-SEATS-SOLD >= SI-SEATS-CAPACITY
+                       MOVE 'Y' TO WS-SEAT-SOLD-OUT
+                   ELSE
+                       ADD 1 TO SI-SEATS-SOLD
+                       WRITE SEAT-INVENTORY-RECORD
+                           INVALID KEY
+                               REWRITE SEAT-INVENTORY-RECORD
+                       END-WRITE
+                   END-IF.
+
+      ******************************************************************
+      *    GRAVAR O LUGAR CONCRETO OCUPADO NO FICHEIRO DE ATRIBUICOES,
+      *    PARA 1950-VALIDATE-INPUT PODER RECUSAR UMA REPETICAO DO
+      *    MESMO LUGAR NO MESMO VOO (VER PEDIDO 029)
+      ******************************************************************
+       2006-C-ASSIGN-SEAT-NUMBER.
+                   MOVE WS-FLIGHT-NUMBER TO SA-FLIGHT-NUMBER
+                   MOVE WS-SEAT-NUMBER   TO SA-SEAT-NUMBER
+                   MOVE WS-TICKET        TO SA-TICKET
+                   WRITE SEAT-ASSIGNMENT-RECORD
+                       INVALID KEY
+                           REWRITE SEAT-ASSIGNMENT-RECORD
+                   END-WRITE.
+
+      ******************************************************************
       *    SOMA TOTAL DOS VALORES
       ******************************************************************
-       2007-CALCULATE-TOTAL-TICKET.      
+       2007-CALCULATE-TOTAL-TICKET.
 
-                   COMPUTE TOTAL-TICKET  = TOTAL-BAGS + TOTAL-SEAT,
-                                           + WS-TICKET
+                   MOVE FM-FLIGHT-DATE(5:2) TO WS-SEASON-MONTH
+                   MOVE 1,00 TO WS-SEASON-RATE
+                   PERFORM VARYING WS-SEASON-IDX FROM 1 BY 1
+                       UNTIL WS-SEASON-IDX > 12
+                       IF WS-SEASON-MONTH = SEASON-MONTH(WS-SEASON-IDX)
+                           MOVE SEASON-RATE(WS-SEASON-IDX)
+                               TO WS-SEASON-RATE
+                       END-IF
+                   END-PERFORM
+                   COMPUTE VAL-TICKET = WS-TICKET * WS-SEASON-RATE
+
+                   IF WS-TRIP-TYPE = 'I' OR 'i'
+                       COMPUTE VAL-TICKET =
+                           VAL-TICKET * WS-ROUND-TRIP-RATE
+                   END-IF
+
+                   COMPUTE WS-TICKET-NET = TOTAL-BAGS + TOTAL-SEAT
+                                           + VAL-TICKET
+
+                   EVALUATE TRUE
+                       WHEN WS-AGE < 2
+                           MOVE 0,10 TO WS-FARE-BAND-RATE
+                       WHEN WS-AGE < 12
+                           MOVE 0,75 TO WS-FARE-BAND-RATE
+                       WHEN WS-AGE >= 65
+                           MOVE 0,80 TO WS-FARE-BAND-RATE
+                       WHEN OTHER
+                           MOVE 1,00 TO WS-FARE-BAND-RATE
+                   END-EVALUATE
+
+                   COMPUTE WS-TICKET-NET ROUNDED =
+                       WS-TICKET-NET * WS-FARE-BAND-RATE
+
+                   EVALUATE TRUE
+                       WHEN B-LOYALTY-GOLD
+                           COMPUTE WS-TICKET-NET ROUNDED =
+                               WS-TICKET-NET * 0,85
+                       WHEN B-LOYALTY-SILVER
+                           COMPUTE WS-TICKET-NET ROUNDED =
+                               WS-TICKET-NET * 0,90
+                       WHEN B-LOYALTY-BRONZE
+                           COMPUTE WS-TICKET-NET ROUNDED =
+                               WS-TICKET-NET * 0,95
+                       WHEN OTHER
+                           CONTINUE
+                   END-EVALUATE
 
-                   STRING ' com um valor total de ' 
-                           TOTAL-TICKET
-                           '!'
-                           INTO OUTPUT-TICKET
+                   MOVE WS-TICKET-NET TO TOTAL-TICKET
+                   MOVE TOTAL-TICKET  TO WS-DISP-TICKET
+
+                   ADD 1 TO WS-TOTAL-PASSENGERS
+                   ADD WS-TICKET-NET TO WS-TOTAL-REVENUE
+
+                   IF B-LANG-EN
+                       STRING ' with a total value of '
+                               WS-DISP-TICKET
+                               '!'
+                               INTO OUTPUT-TICKET
+                   ELSE
+                       STRING ' com um valor total de '
+                               WS-DISP-TICKET
+                               '!'
+                               INTO OUTPUT-TICKET
+                   END-IF
+                   MOVE OUTPUT-TICKET TO WS-MSG-TICKET
                    WRITE OUTPUT-TICKET.
-                   
-      ******************************************************************    
+
+      ******************************************************************
+      *    ACUMULAR A RECEITA DO VOO NO FICHEIRO MESTRE DE VOOS E
+      *    ASSINALAR (SEM BLOQUEAR A VENDA) QUANDO O VOO ULTRAPASSA O
+      *    TETO DE RECEITA PREVISTO, PARA A GESTAO DE RECEITA DETETAR
+      *    UM ERRO DE PRECO A MEIO DO LOTE
+      ******************************************************************
+       2007-D-CHECK-REVENUE-CAP.
+                   ADD WS-TICKET-NET TO FM-REVENUE-BOOKED
+                   REWRITE FLIGHT-MASTER-RECORD
+                       INVALID KEY
+                           CONTINUE
+                   END-REWRITE
+
+                   IF FM-REVENUE-CAP > ZERO
+                       AND FM-REVENUE-BOOKED > FM-REVENUE-CAP
+                       MOVE FM-REVENUE-CAP    TO WS-DISP-REVENUE-CAP
+                       MOVE FM-REVENUE-BOOKED TO WS-DISP-REVENUE-BOOKED
+                       STRING '*** AVISO: VOO ' DELIMITED BY SIZE
+                              WS-FLIGHT-NUMBER DELIMITED BY SIZE
+                              ' ULTRAPASSOU O TETO DE RECEITA ' &
+                              'PREVISTO (' DELIMITED BY SIZE
+                              WS-DISP-REVENUE-CAP DELIMITED BY SIZE
+                              ' EUROS), RECEITA ACUMULADA: '
+                              DELIMITED BY SIZE
+                              WS-DISP-REVENUE-BOOKED DELIMITED BY SIZE
+                              ' EUROS ***' DELIMITED BY SIZE
+                              INTO OUTPUT-COMMENT
+                       WRITE OUTPUT-COMMENT
+                   END-IF.
+
+      ******************************************************************
+      *    ACUMULAR O PRECO TOTAL DA RESERVA/PNR (SOMA DE TODOS OS
+      *    PASSAGEIROS JA PROCESSADOS NESSA RESERVA)
+      ******************************************************************
+       2007-C-UPDATE-GROUP-PRICE.
+                   IF WS-BOOKING-REF NOT = SPACES
+                       MOVE WS-BOOKING-REF TO BG-BOOKING-REF
+                       READ BOOKING-GROUP-FILE
+                           INVALID KEY
+                               MOVE ZERO TO BG-MEMBER-COUNT
+                               MOVE ZERO TO BG-FREE-BAGS-POOL
+                               MOVE ZERO TO BG-TOTAL-BAGS
+                               MOVE ZERO TO BG-TOTAL-PRICE
+                       END-READ
+
+                       ADD WS-TICKET-NET TO BG-TOTAL-PRICE
+
+                       WRITE BOOKING-GROUP-RECORD
+                           INVALID KEY
+                               REWRITE BOOKING-GROUP-RECORD
+                       END-WRITE
+
+                       MOVE BG-MEMBER-COUNT TO WS-DISP-GROUP-COUNT
+                       MOVE BG-TOTAL-PRICE  TO WS-DISP-GROUP-PRICE
+
+                       IF B-LANG-EN
+                           STRING ' - booking ' DELIMITED BY SIZE
+                                  WS-BOOKING-REF DELIMITED BY SIZE
+                                  ' has ' DELIMITED BY SIZE
+                                  WS-DISP-GROUP-COUNT DELIMITED BY SIZE
+                                  ' passenger(s) and a combined total ' &
+                                  'so far of ' DELIMITED BY SIZE
+                                  WS-DISP-GROUP-PRICE DELIMITED BY SIZE
+                                  ' euros' DELIMITED BY SIZE
+                                  INTO OUTPUT-BOOKING-GROUP
+                       ELSE
+                           STRING ' - reserva ' DELIMITED BY SIZE
+                                  WS-BOOKING-REF DELIMITED BY SIZE
+                                  ' tem ' DELIMITED BY SIZE
+                                  WS-DISP-GROUP-COUNT DELIMITED BY SIZE
+                                  ' passageiro(s) e um total combinado ' &
+                                  'ate agora de ' DELIMITED BY SIZE
+                                  WS-DISP-GROUP-PRICE DELIMITED BY SIZE
+                                  ' euros' DELIMITED BY SIZE
+                                  INTO OUTPUT-BOOKING-GROUP
+                       END-IF
+                       WRITE OUTPUT-BOOKING-GROUP
+                   ELSE
+                       MOVE SPACES TO OUTPUT-BOOKING-GROUP
+                       WRITE OUTPUT-BOOKING-GROUP
+                   END-IF.
+
+      ******************************************************************
+      *    CONVERTER O TOTAL PARA A MOEDA DE ORIGEM DO PASSAGEIRO,
+      *    ALEM DO VALOR EM EUROS EFETIVAMENTE COBRADO
+      ******************************************************************
+       2007-B-CONVERT-CURRENCY.
+                   MOVE 'N' TO WS-CUR-FOUND
+                   MOVE 1,0000 TO WS-CUR-RATE
+                   PERFORM VARYING WS-CUR-IDX FROM 1 BY 1
+                       UNTIL WS-CUR-IDX > 5
+                       IF WS-CURRENCY = CUR-CODE(WS-CUR-IDX)
+                           MOVE CUR-RATE(WS-CUR-IDX) TO WS-CUR-RATE
+                           MOVE 'Y' TO WS-CUR-FOUND
+                       END-IF
+                   END-PERFORM
+
+                   COMPUTE WS-CONVERTED-TOTAL =
+                       WS-TICKET-NET * WS-CUR-RATE
+                   MOVE WS-CONVERTED-TOTAL TO WS-DISP-CONVERTED
+
+                   EVALUATE TRUE
+                       WHEN B-CUR-FOUND AND WS-CURRENCY NOT = 'EUR'
+                           AND B-LANG-EN
+                           STRING ' equivalent to ' DELIMITED BY SIZE
+                                  WS-DISP-CONVERTED DELIMITED BY SIZE
+                                  ' ' DELIMITED BY SIZE
+                                  WS-CURRENCY DELIMITED BY SIZE
+                                  INTO OUTPUT-CURRENCY
+                       WHEN B-CUR-FOUND AND WS-CURRENCY NOT = 'EUR'
+                           STRING ' equivalente a ' DELIMITED BY SIZE
+                                  WS-DISP-CONVERTED DELIMITED BY SIZE
+                                  ' ' DELIMITED BY SIZE
+                                  WS-CURRENCY DELIMITED BY SIZE
+                                  INTO OUTPUT-CURRENCY
+                       WHEN OTHER
+                           MOVE SPACES TO OUTPUT-CURRENCY
+                   END-EVALUATE
+                   WRITE OUTPUT-CURRENCY.
+
+      ******************************************************************
       *    CONCATENACAO EM UMA STRING SÓ
       ******************************************************************
-       2008-CONCATENATE-MESSAGES.      
-      *            STRING OUTPUT-NAME
-      *                    OUTPUT-AGE
-      *                    OUTPUT-OBJDANGER
-      *                    OUTPUT-BAGS
-      *                    OUTPUT-SEAT
-      *                    OUTPUT-TICKET
-      *                   INTO OUTPUT-MESSAGE
-      *            END-STRING.
+       2008-CONCATENATE-MESSAGES.
+                   STRING WS-MSG-NAME DELIMITED BY SIZE
+                          WS-MSG-AGE DELIMITED BY SIZE
+                          WS-MSG-OBJDANGER DELIMITED BY SIZE
+                          WS-MSG-BAGS DELIMITED BY SIZE
+                          WS-MSG-SEAT DELIMITED BY SIZE
+                          WS-MSG-TICKET DELIMITED BY SIZE
+                          INTO OUTPUT-MESSAGE
+                   END-STRING
+                   WRITE OUTPUT-MESSAGE.
+
+      ******************************************************************
+      *    GRAVAR/ATUALIZAR O PASSAGEIRO NO FICHEIRO MESTRE INDEXADO
+      *    POR NUMERO DE BILHETE, PARA CONSULTA/REPROCESSAMENTO
+      *    INDIVIDUAL SEM RELER O LOTE COMPLETO
+      ******************************************************************
+       2009-UPDATE-PASSENGER-MASTER.
+                   MOVE WS-TICKET         TO PM-TICKET
+                   MOVE WS-FLIGHT-NUMBER  TO PM-FLIGHT-NUMBER
+                   MOVE WS-NAME           TO PM-NAME
+                   MOVE WS-AGE            TO PM-AGE
+                   MOVE WS-NATIONALITY    TO PM-NATIONALITY
+                   MOVE WS-OBJDANGER      TO PM-OBJDANGER
+                   MOVE WS-BAGS           TO PM-BAGS
+                   MOVE WS-SEAT           TO PM-SEAT
+                   MOVE WS-SEAT-NUMBER    TO PM-SEAT-NUMBER
+                   MOVE WS-TRIP-TYPE      TO PM-TRIP-TYPE
+                   MOVE WS-BOOKING-REF    TO PM-BOOKING-REF
+                   MOVE WS-TICKET-NET     TO PM-TOTAL-PAID
+
+                   WRITE PASSENGER-MASTER-RECORD
+                       INVALID KEY
+                           REWRITE PASSENGER-MASTER-RECORD
+                   END-WRITE.
+
+      ******************************************************************
+      *    CANCELAMENTO/REEMBOLSO: O BILHETE JA FOI CONFIRMADO COMO
+      *    EXISTENTE EM 1950-VALIDATE-INPUT, PELO QUE AQUI SO RESTA
+      *    REVERTER OS TOTAIS DE CONTROLO, LIBERTAR O LUGAR/BAGAGEM E
+      *    ELIMINAR O REGISTO DO FICHEIRO MESTRE DE PASSAGEIROS
+      ******************************************************************
+       2011-PROCESS-CANCELLATION.
+                   MOVE WS-TICKET TO PM-TICKET
+                   READ PASSENGER-MASTER-FILE
+                       INVALID KEY
+                           CONTINUE
+                       NOT INVALID KEY
+                           SUBTRACT 1 FROM WS-TOTAL-PASSENGERS
+                           SUBTRACT PM-TOTAL-PAID FROM WS-TOTAL-REVENUE
+                           SUBTRACT PM-BAGS FROM WS-TOTAL-BAGS-COUNT
+
+                           MOVE 'S' TO WS-CALC-TYPE
+                           MOVE ZERO TO WS-CALC-QTY
+                           MOVE PM-SEAT TO WS-CALC-CLASS
+                           MOVE ZERO TO WS-CALC-WEIGHT
+                           CALL 'SUBPROG' USING WS-CALC-TYPE WS-CALC-QTY
+                                   WS-CALC-CLASS WS-CALC-WEIGHT
+                                   WS-CALC-RESULT
+
+                           EVALUATE PM-SEAT
+                               WHEN 'E'
+                                   SUBTRACT 1 FROM WS-COUNT-ECONOMY
+                                   SUBTRACT WS-CALC-RESULT FROM
+                                       WS-REVENUE-ECONOMY
+                               WHEN 'J'
+                                   SUBTRACT 1 FROM WS-COUNT-WINDOW
+                                   SUBTRACT WS-CALC-RESULT FROM
+                                       WS-REVENUE-WINDOW
+                               WHEN 'P'
+                                   SUBTRACT 1 FROM WS-COUNT-PREMIUM
+                                   SUBTRACT WS-CALC-RESULT FROM
+                                       WS-REVENUE-PREMIUM
+                               WHEN OTHER
+                                   CONTINUE
+                           END-EVALUATE
+
+                           MOVE PM-FLIGHT-NUMBER TO FM-FLIGHT-NUMBER
+                           READ FLIGHT-MASTER-FILE
+                               INVALID KEY
+                                   CONTINUE
+                               NOT INVALID KEY
+                                   SUBTRACT PM-TOTAL-PAID FROM
+                                       FM-REVENUE-BOOKED
+                                   REWRITE FLIGHT-MASTER-RECORD
+                                       INVALID KEY
+                                           CONTINUE
+                                   END-REWRITE
+                           END-READ
+
+                           MOVE PM-FLIGHT-NUMBER TO SI-FLIGHT-NUMBER
+                           MOVE PM-SEAT          TO SI-SEAT-CLASS
+                           READ SEAT-INVENTORY-FILE
+                               INVALID KEY
+                                   CONTINUE
+                               NOT INVALID KEY
+                                   IF SI-SEATS-SOLD > ZERO
+                                       SUBTRACT 1 FROM SI-SEATS-SOLD
+                                       REWRITE SEAT-INVENTORY-RECORD
+                                   END-IF
+                           END-READ
+
+                           IF PM-SEAT-NUMBER NOT = SPACES
+                               MOVE PM-FLIGHT-NUMBER TO SA-FLIGHT-NUMBER
+                               MOVE PM-SEAT-NUMBER   TO SA-SEAT-NUMBER
+                               DELETE SEAT-ASSIGNMENT-FILE
+                                   INVALID KEY
+                                       CONTINUE
+                               END-DELETE
+                           END-IF
+
+                           IF PM-BOOKING-REF NOT = SPACES
+                               MOVE PM-BOOKING-REF TO BG-BOOKING-REF
+                               READ BOOKING-GROUP-FILE
+                                   INVALID KEY
+                                       CONTINUE
+                                   NOT INVALID KEY
+                                       SUBTRACT PM-TOTAL-PAID FROM
+                                           BG-TOTAL-PRICE
+                                       SUBTRACT PM-BAGS FROM
+                                           BG-TOTAL-BAGS
+                                       IF BG-MEMBER-COUNT > ZERO
+                                           SUBTRACT 1 FROM
+                                               BG-MEMBER-COUNT
+                                       END-IF
+                                       REWRITE BOOKING-GROUP-RECORD
+                               END-READ
+                           END-IF
+
+                           MOVE PM-TOTAL-PAID TO WS-DISP-REFUND
+                           STRING 'CANCELAMENTO DO BILHETE '
+                                  DELIMITED BY SIZE
+                                  WS-TICKET DELIMITED BY SIZE
+                                  ' PROCESSADO - REEMBOLSO DE '
+                                  DELIMITED BY SIZE
+                                  WS-DISP-REFUND DELIMITED BY SIZE
+                                  ' EUROS' DELIMITED BY SIZE
+                                  INTO OUTPUT-COMMENT
+                           WRITE OUTPUT-COMMENT
+
+                           MOVE PM-TICKET        TO AT-TICKET
+                           MOVE PM-FLIGHT-NUMBER TO AT-FLIGHT-NUMBER
+                           MOVE WS-TXN-TYPE      TO AT-TXN-TYPE
+                           MOVE WS-RUN-DATE      TO AT-RUN-DATE
+                           MOVE WS-RUN-TIME      TO AT-RUN-TIME
+                           MOVE WS-OPERATOR-ID   TO AT-OPERATOR-ID
+                           WRITE AUDIT-TRAIL-RECORD
+
+                           DELETE PASSENGER-MASTER-FILE
+                               INVALID KEY
+                                   CONTINUE
+                           END-DELETE
+                   END-READ.
+
+      ******************************************************************
+      *    CARTAO DE EMBARQUE IMPRIMIVEL POR PASSAGEIRO (NOME, VOO,
+      *    LUGAR, HORA LIMITE DE EMBARQUE E TOTAL PAGO)
+      ******************************************************************
+       2010-PRINT-BOARDING-PASS.
+                   IF B-LANG-EN
+                       MOVE '---------- BOARDING PASS ----------'
+                           TO BOARDING-PASS-RECORD
+                   ELSE
+                       MOVE '---------- CARTAO DE EMBARQUE ----------'
+                           TO BOARDING-PASS-RECORD
+                   END-IF
+                   WRITE BOARDING-PASS-RECORD
+
+                   IF B-LANG-EN
+                       STRING 'PASSENGER: ' DELIMITED BY SIZE
+                              WS-NAME DELIMITED BY SIZE
+                              INTO BOARDING-PASS-RECORD
+                   ELSE
+                       STRING 'PASSAGEIRO: ' DELIMITED BY SIZE
+                              WS-NAME DELIMITED BY SIZE
+                              INTO BOARDING-PASS-RECORD
+                   END-IF
+                   WRITE BOARDING-PASS-RECORD
+
+                   IF B-LANG-EN
+                       STRING 'FLIGHT: ' DELIMITED BY SIZE
+                              WS-FLIGHT-NUMBER DELIMITED BY SIZE
+                              '   DESTINATION: ' DELIMITED BY SIZE
+                              FM-DESTINATION DELIMITED BY SIZE
+                              '   DATE: ' DELIMITED BY SIZE
+                              FM-FLIGHT-DATE DELIMITED BY SIZE
+                              INTO BOARDING-PASS-RECORD
+                   ELSE
+                       STRING 'VOO: ' DELIMITED BY SIZE
+                              WS-FLIGHT-NUMBER DELIMITED BY SIZE
+                              '   DESTINO: ' DELIMITED BY SIZE
+                              FM-DESTINATION DELIMITED BY SIZE
+                              '   DATA: ' DELIMITED BY SIZE
+                              FM-FLIGHT-DATE DELIMITED BY SIZE
+                              INTO BOARDING-PASS-RECORD
+                   END-IF
+                   WRITE BOARDING-PASS-RECORD
+
+                   IF B-LANG-EN
+                       STRING 'SEAT: ' DELIMITED BY SIZE
+                              WS-SEAT DELIMITED BY SIZE
+                              INTO BOARDING-PASS-RECORD
+                   ELSE
+                       STRING 'LUGAR: ' DELIMITED BY SIZE
+                              WS-SEAT DELIMITED BY SIZE
+                              INTO BOARDING-PASS-RECORD
+                   END-IF
+                   WRITE BOARDING-PASS-RECORD
+
+                   IF B-LANG-EN
+                       STRING 'BOARDING BY: ' DELIMITED BY SIZE
+                              WS-GATE-CUTOFF DELIMITED BY SIZE
+                              INTO BOARDING-PASS-RECORD
+                   ELSE
+                       STRING 'EMBARQUE ATE: ' DELIMITED BY SIZE
+                              WS-GATE-CUTOFF DELIMITED BY SIZE
+                              INTO BOARDING-PASS-RECORD
+                   END-IF
+                   WRITE BOARDING-PASS-RECORD
+
+                   IF B-LANG-EN
+                       STRING 'TOTAL PAID: ' DELIMITED BY SIZE
+                              WS-DISP-TICKET DELIMITED BY SIZE
+                              INTO BOARDING-PASS-RECORD
+                   ELSE
+                       STRING 'TOTAL PAGO: ' DELIMITED BY SIZE
+                              WS-DISP-TICKET DELIMITED BY SIZE
+                              INTO BOARDING-PASS-RECORD
+                   END-IF
+                   WRITE BOARDING-PASS-RECORD
+
+                   MOVE '-----------------------------------------'
+                       TO BOARDING-PASS-RECORD
+                   WRITE BOARDING-PASS-RECORD.
+
+      ******************************************************************
+      *    EXTRATO DIARIO DE VENDAS EM FORMATO FIXO PARA O SISTEMA DE
+      *    CONTABILIDADE (GL), UM REGISTO POR BILHETE, PARA A
+      *    CONTABILIDADE NAO TER DE RE-DERIVAR A RECEITA A PARTIR DO
+      *    RELATORIO DE MENSAGENS (VER PEDIDO 030)
+      ******************************************************************
+       2012-WRITE-DAILY-SALES-EXTRACT.
+                   COMPUTE WS-TAX-AMOUNT ROUNDED =
+                       WS-TICKET-NET * WS-SALES-TAX-RATE
+
+                   MOVE WS-FLIGHT-NUMBER TO DS-FLIGHT-NUMBER
+                   MOVE WS-TICKET        TO DS-TICKET
+                   MOVE WS-TICKET-NET    TO DS-TICKET-TOTAL
+                   MOVE WS-TAX-AMOUNT    TO DS-TAX-AMOUNT
+                   MOVE TOTAL-BAGS       TO DS-BAG-REVENUE
+                   MOVE TOTAL-SEAT       TO DS-SEAT-REVENUE
+                   WRITE DAILY-SALES-RECORD.
+
+      ******************************************************************
+      *    TRILHA DE AUDITORIA: QUEM (JOB/OPERADOR) E QUANDO (DATA/
+      *    HORA DA EXECUCAO) PROCESSOU CADA BILHETE, PARA UM PRECO
+      *    ESTRANHO SER RASTREAVEL ATE A EXECUCAO QUE O GEROU
+      *    (VER PEDIDO 032)
+      ******************************************************************
+       2013-WRITE-AUDIT-TRAIL.
+                   MOVE WS-TICKET        TO AT-TICKET
+                   MOVE WS-FLIGHT-NUMBER TO AT-FLIGHT-NUMBER
+                   MOVE WS-TXN-TYPE      TO AT-TXN-TYPE
+                   MOVE WS-RUN-DATE      TO AT-RUN-DATE
+                   MOVE WS-RUN-TIME      TO AT-RUN-TIME
+                   MOVE WS-OPERATOR-ID   TO AT-OPERATOR-ID
+                   WRITE AUDIT-TRAIL-RECORD.
+
+      ******************************************************************
+      *    RELATORIO RESUMO DE FIM DE LOTE (PASSAGEIROS, RECEITA,
+      *    MALAS E CONTAGEM POR CLASSE DE ASSENTO)
+      ******************************************************************
+       4000-WRITE-SUMMARY-REPORT.
+                   MOVE WS-REJECT-COUNT       TO WS-DISP-REJECTS
+                   MOVE WS-TOTAL-PASSENGERS   TO WS-DISP-PASSENGERS
+                   MOVE WS-TOTAL-REVENUE      TO WS-DISP-REVENUE
+                   MOVE WS-TOTAL-BAGS-COUNT   TO WS-DISP-BAGS
+                   MOVE WS-COUNT-ECONOMY      TO WS-DISP-ECONOMY
+                   MOVE WS-COUNT-WINDOW       TO WS-DISP-WINDOW
+                   MOVE WS-COUNT-PREMIUM      TO WS-DISP-PREMIUM
+                   MOVE WS-COUNT-INVALID-SEAT TO WS-DISP-INVALID-SEAT
+                   MOVE WS-REVENUE-ECONOMY    TO WS-DISP-REVENUE-ECON
+                   MOVE WS-REVENUE-WINDOW     TO WS-DISP-REVENUE-WIND
+                   MOVE WS-REVENUE-PREMIUM    TO WS-DISP-REVENUE-PREM
+
+                   MOVE '*** RESUMO DO LOTE ***' TO OUTPUT-COMMENT
+                   WRITE OUTPUT-COMMENT
+
+                   STRING 'Total de passageiros processados: '
+                          WS-DISP-PASSENGERS DELIMITED BY SIZE
+                          INTO OUTPUT-COMMENT
+                   WRITE OUTPUT-COMMENT
+
+                   STRING 'Total de registos rejeitados: '
+                          WS-DISP-REJECTS DELIMITED BY SIZE
+                          INTO OUTPUT-COMMENT
+                   WRITE OUTPUT-COMMENT
+
+                   STRING 'Receita total (EUR): '
+                          WS-DISP-REVENUE DELIMITED BY SIZE
+                          INTO OUTPUT-COMMENT
+                   WRITE OUTPUT-COMMENT
+
+                   STRING 'Total de malas despachadas: '
+                          WS-DISP-BAGS DELIMITED BY SIZE
+                          INTO OUTPUT-COMMENT
+                   WRITE OUTPUT-COMMENT
+
+                   STRING 'Assentos economicos (E): '
+                          WS-DISP-ECONOMY DELIMITED BY SIZE
+                          INTO OUTPUT-COMMENT
+                   WRITE OUTPUT-COMMENT
+
+                   STRING 'Assentos janela (J): '
+                          WS-DISP-WINDOW DELIMITED BY SIZE
+                          INTO OUTPUT-COMMENT
+                   WRITE OUTPUT-COMMENT
+
+                   STRING 'Assentos premium (P): '
+                          WS-DISP-PREMIUM DELIMITED BY SIZE
+                          INTO OUTPUT-COMMENT
+                   WRITE OUTPUT-COMMENT
+
+                   STRING 'Assentos invalidos: '
+                          WS-DISP-INVALID-SEAT DELIMITED BY SIZE
+                          INTO OUTPUT-COMMENT
+                   WRITE OUTPUT-COMMENT
+
+                   STRING 'Receita economica (EUR): '
+                          WS-DISP-REVENUE-ECON DELIMITED BY SIZE
+                          INTO OUTPUT-COMMENT
+                   WRITE OUTPUT-COMMENT
+
+                   STRING 'Receita janela (EUR): '
+                          WS-DISP-REVENUE-WIND DELIMITED BY SIZE
+                          INTO OUTPUT-COMMENT
+                   WRITE OUTPUT-COMMENT
+
+                   STRING 'Receita premium (EUR): '
+                          WS-DISP-REVENUE-PREM DELIMITED BY SIZE
+                          INTO OUTPUT-COMMENT
+                   WRITE OUTPUT-COMMENT
+
+                   PERFORM 4001-CHECK-CONTROL-TOTALS
+
+                   MOVE '***************************' TO OUTPUT-COMMENT
+                   WRITE OUTPUT-COMMENT.
+
+      ******************************************************************
+      *    TOTAIS DE CONTROLO: CONFERIR OS REGISTOS LIDOS DO
+      *    INPUT-FILE (NESTA EXECUCAO) CONTRA OS REGISTOS COM SUCESSO
+      *    GRAVADOS NO OUTPUT-FILE, PARA DETETAR JA UM LOTE PARCIAL
+      *    OU CORROMPIDO EM VEZ DE SO SE NOTAR MAIS TARDE
+      ******************************************************************
+       4001-CHECK-CONTROL-TOTALS.
+                   COMPUTE WS-RECORDS-READ-THIS-RUN =
+                       WS-RECORDS-READ - WS-RESTART-SKIP
+                   COMPUTE WS-EXPECTED-OUTPUT-COUNT =
+                       WS-RECORDS-READ-THIS-RUN - WS-REJECT-COUNT
+
+                   MOVE 'N' TO WS-CONTROL-MISMATCH
+                   IF WS-OUTPUT-RECORDS-WRITTEN NOT =
+                       WS-EXPECTED-OUTPUT-COUNT
+                       MOVE 'Y' TO WS-CONTROL-MISMATCH
+                   END-IF
+
+                   MOVE WS-RECORDS-READ-THIS-RUN TO WS-DISP-READ
+                   MOVE WS-OUTPUT-RECORDS-WRITTEN TO WS-DISP-WRITTEN
+
+                   STRING 'Registos lidos nesta execucao: '
+                          WS-DISP-READ DELIMITED BY SIZE
+                          INTO OUTPUT-COMMENT
+                   WRITE OUTPUT-COMMENT
+
+                   STRING 'Registos gravados no OUTPUT-FILE: '
+                          WS-DISP-WRITTEN DELIMITED BY SIZE
+                          INTO OUTPUT-COMMENT
+                   WRITE OUTPUT-COMMENT
+
+                   IF B-CONTROL-MISMATCH
+                       MOVE '*** AVISO: DESCONTROLO ENTRE LIDOS E ' &
+                           'GRAVADOS - LOTE PODE ESTAR INCOMPLETO ***'
+                           TO OUTPUT-COMMENT
+                       WRITE OUTPUT-COMMENT
+                   ELSE
+                       MOVE 'Totais de controlo conferem.'
+                           TO OUTPUT-COMMENT
+                       WRITE OUTPUT-COMMENT
+                   END-IF.
 
       ******************************************************************
       *    FECHANDO OS ARQUIVOS
       ******************************************************************
        3001-CLOSE-FILES.
-           CLOSE INPUT-FILE
-                 OUTPUT-FILE.
+           CLOSE SORTED-INPUT-FILE
+                 FLIGHT-MASTER-FILE
+                 PASSENGER-MASTER-FILE
+                 SEAT-INVENTORY-FILE
+                 SEAT-ASSIGNMENT-FILE
+                 BOOKING-GROUP-FILE
+                 ERROR-FILE
+                 OUTPUT-FILE
+                 BOARDING-PASS-FILE
+                 NOTIFICATION-FILE
+                 DAILY-SALES-FILE
+                 AUDIT-FILE.
                  
       ******************************************************************
       *    FIM DO PROGRAMA
