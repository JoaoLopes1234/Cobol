@@ -0,0 +1,221 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CORRIGIR.
+       AUTHOR. JOÃO LOPES.
+
+      ******************************************************************
+      *    CORRIGIR - MANUTENCAO INTERATIVA DE UM UNICO PASSAGEIRO NO
+      *    FICHEIRO MESTRE INDEXADO, PARA UM AGENTE PODER CORRIGIR UM
+      *    ERRO DE DIGITACAO SEM TER DE REPETIR O LOTE COMPLETO DO
+      *    FILE-FLY.cbl (VER PEDIDO 036)
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PASSENGER-MASTER-FILE ASSIGN TO
+               "PASSAGEM/FILE/passenger-master.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PM-TICKET
+               FILE STATUS IS WS-PASSENGER-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PASSENGER-MASTER-FILE.
+           COPY PASSNGR.
+
+       WORKING-STORAGE SECTION.
+       01 WS-PASSENGER-STATUS   PIC X(2).
+
+       01 WS-LANG-PROMPT        PIC X(1).
+           88 B-LANG-PT-CHOICE  VALUES "P", "p".
+       01 WS-LANG-CODE          PIC X(2).
+           88 B-LANG-PT         VALUE 'PT'.
+           88 B-LANG-EN         VALUE 'EN'.
+
+       01 WS-SEARCH-TICKET      PIC 9(4).
+       01 WS-FOUND-CODE         PIC X(1) VALUE 'N'.
+           88 B-TICKET-FOUND    VALUE 'Y'.
+
+       01 WS-MENU-CHOICE        PIC 9(1).
+       01 WS-AGAIN              PIC X(1).
+           88 B-CORRECT-AGAIN   VALUES "Y", "YES", "SIM", "S", "s".
+
+       01 WS-NEW-AGE            PIC 9(3).
+       01 WS-NEW-BAGS           PIC 9(2).
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           PERFORM 1000-CHOOSE-LANGUAGE
+           PERFORM 1100-OPEN-FILE
+
+           PERFORM UNTIL WS-SEARCH-TICKET = ZERO
+               PERFORM 2000-LOOKUP-PASSENGER
+               IF B-TICKET-FOUND
+                   PERFORM 3000-CORRECT-FIELD
+               END-IF
+
+               IF B-LANG-PT
+                   DISPLAY "Deseja corrigir outro bilhete? (S/N)"
+               ELSE
+                   DISPLAY "Do you want to correct another ticket? "
+                           "(Y/N)"
+               END-IF
+               DISPLAY ">  " WITH NO ADVANCING
+               ACCEPT WS-AGAIN
+               IF NOT B-CORRECT-AGAIN
+                   MOVE ZERO TO WS-SEARCH-TICKET
+               END-IF
+           END-PERFORM
+
+           PERFORM 4000-CLOSE-FILE
+           STOP RUN.
+
+       1000-CHOOSE-LANGUAGE.
+           DISPLAY "Choose your language / Escolha o seu idioma: "
+                   "E = English, P = Portugues"
+           DISPLAY ">  " WITH NO ADVANCING
+           ACCEPT WS-LANG-PROMPT.
+
+           IF B-LANG-PT-CHOICE
+               MOVE 'PT' TO WS-LANG-CODE
+           ELSE
+               MOVE 'EN' TO WS-LANG-CODE
+           END-IF.
+
+       1100-OPEN-FILE.
+           OPEN I-O PASSENGER-MASTER-FILE
+           IF WS-PASSENGER-STATUS NOT = '00'
+               IF B-LANG-PT
+                   DISPLAY "ERRO A ABRIR O FICHEIRO MESTRE DE "
+                           "PASSAGEIROS: " WS-PASSENGER-STATUS
+               ELSE
+                   DISPLAY "ERROR OPENING PASSENGER MASTER FILE: "
+                           WS-PASSENGER-STATUS
+               END-IF
+               STOP RUN
+           END-IF.
+
+       2000-LOOKUP-PASSENGER.
+           MOVE 'N' TO WS-FOUND-CODE
+
+           IF B-LANG-PT
+               DISPLAY "Indique o numero do bilhete a corrigir "
+                       "(0 para sair):"
+           ELSE
+               DISPLAY "Enter the ticket number to correct "
+                       "(0 to quit):"
+           END-IF
+           DISPLAY ">  " WITH NO ADVANCING
+           ACCEPT WS-SEARCH-TICKET.
+
+           IF WS-SEARCH-TICKET = ZERO
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-SEARCH-TICKET TO PM-TICKET
+           READ PASSENGER-MASTER-FILE
+               INVALID KEY
+                   IF B-LANG-PT
+                       DISPLAY "BILHETE NAO ENCONTRADO."
+                   ELSE
+                       DISPLAY "TICKET NOT FOUND."
+                   END-IF
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-FOUND-CODE
+                   PERFORM 2100-DISPLAY-PASSENGER
+           END-READ.
+
+       2100-DISPLAY-PASSENGER.
+           IF B-LANG-PT
+               DISPLAY "Bilhete " PM-TICKET " - Voo " PM-FLIGHT-NUMBER
+               DISPLAY "1 Nome: " PM-NAME
+               DISPLAY "2 Idade: " PM-AGE
+               DISPLAY "3 Lugar: " PM-SEAT
+               DISPLAY "4 Numero de malas: " PM-BAGS
+           ELSE
+               DISPLAY "Ticket " PM-TICKET " - Flight " PM-FLIGHT-NUMBER
+               DISPLAY "1 Name: " PM-NAME
+               DISPLAY "2 Age: " PM-AGE
+               DISPLAY "3 Seat: " PM-SEAT
+               DISPLAY "4 Bag count: " PM-BAGS
+           END-IF.
+
+       3000-CORRECT-FIELD.
+           IF B-LANG-PT
+               DISPLAY "Qual o campo a corrigir? (1-4, 0 para "
+                       "cancelar)"
+           ELSE
+               DISPLAY "Which field do you want to correct? (1-4, "
+                       "0 to cancel)"
+           END-IF
+           DISPLAY ">  " WITH NO ADVANCING
+           ACCEPT WS-MENU-CHOICE.
+
+           EVALUATE WS-MENU-CHOICE
+               WHEN 1
+                   IF B-LANG-PT
+                       DISPLAY "Novo nome:"
+                   ELSE
+                       DISPLAY "New name:"
+                   END-IF
+                   DISPLAY ">  " WITH NO ADVANCING
+                   ACCEPT PM-NAME
+                   PERFORM 3900-REWRITE-PASSENGER
+               WHEN 2
+                   IF B-LANG-PT
+                       DISPLAY "Nova idade:"
+                   ELSE
+                       DISPLAY "New age:"
+                   END-IF
+                   DISPLAY ">  " WITH NO ADVANCING
+                   ACCEPT WS-NEW-AGE
+                   MOVE WS-NEW-AGE TO PM-AGE
+                   PERFORM 3900-REWRITE-PASSENGER
+               WHEN 3
+                   IF B-LANG-PT
+                       DISPLAY "Novo lugar (E/J/P):"
+                   ELSE
+                       DISPLAY "New seat (E/J/P):"
+                   END-IF
+                   DISPLAY ">  " WITH NO ADVANCING
+                   ACCEPT PM-SEAT
+                   PERFORM 3900-REWRITE-PASSENGER
+               WHEN 4
+                   IF B-LANG-PT
+                       DISPLAY "Novo numero de malas:"
+                   ELSE
+                       DISPLAY "New bag count:"
+                   END-IF
+                   DISPLAY ">  " WITH NO ADVANCING
+                   ACCEPT WS-NEW-BAGS
+                   MOVE WS-NEW-BAGS TO PM-BAGS
+                   PERFORM 3900-REWRITE-PASSENGER
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       3900-REWRITE-PASSENGER.
+           REWRITE PASSENGER-MASTER-RECORD
+               INVALID KEY
+                   IF B-LANG-PT
+                       DISPLAY "ERRO A GRAVAR A CORRECAO."
+                   ELSE
+                       DISPLAY "ERROR SAVING THE CORRECTION."
+                   END-IF
+               NOT INVALID KEY
+                   IF B-LANG-PT
+                       DISPLAY "BILHETE " PM-TICKET " CORRIGIDO COM "
+                               "SUCESSO."
+                   ELSE
+                       DISPLAY "TICKET " PM-TICKET " SUCCESSFULLY "
+                               "CORRECTED."
+                   END-IF
+           END-REWRITE.
+
+       4000-CLOSE-FILE.
+           CLOSE PASSENGER-MASTER-FILE.
