@@ -0,0 +1,36 @@
+//PASSJOB  JOB (ACCTNO),'PASSAGEM BATCH',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUNS THE NIGHTLY PASSENGER/TICKETING BATCH (FILE-FLY.cbl) FOR *
+//* ONE FLIGHT'S data.txt (HEADER/TRAILER CHECKED - SEE PEDIDO    *
+//* 037), CHECKS THE RETURN CODE, AND TRANSFERS output-data.txt   *
+//* TO THE OPS REPORT DISTRIBUTION AREA.                          *
+//*                                                                *
+//* EVERY FLIGHT DEPARTING THAT DAY HAS ITS OWN DATED GENERATION  *
+//* OF PASSAGEM.FILE.DATA (A GDG). THE SCHEDULER SUBMITS THIS JOB *
+//* ONCE PER GENERATION PRESENT THAT NIGHT (SEE PEDIDO 038), SO   *
+//* &FLIGHT BELOW IS SUPPLIED AS A JOB PARAMETER PER SUBMISSION   *
+//* INSTEAD OF THIS JCL LOOPING INTERNALLY. run-passjob.sh IS THE *
+//* EQUIVALENT DRIVER ON PLATFORMS WITHOUT A JES AND LOOPS OVER   *
+//* THE NIGHT'S FLIGHT FILES ITSELF.                              *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=FILEFLY
+//STEPLIB  DD DISP=SHR,DSN=PASSAGEM.LOADLIB
+//INPUT    DD DISP=SHR,DSN=PASSAGEM.FILE.DATA.G&FLIGHT
+//OUTPUT   DD DISP=(NEW,CATLG,DELETE),
+//             DSN=PASSAGEM.FILE.OUTPUT.DATA.G&FLIGHT,
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//ERRORDD  DD DISP=(NEW,CATLG,DELETE),
+//             DSN=PASSAGEM.FILE.ERROR.DATA.G&FLIGHT,
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//*--------------------------------------------------------------*
+//* SE O PASSO DO BATCH NAO TERMINAR COM RC=0, NAO DISTRIBUIR O   *
+//* RELATORIO E DEIXAR O JOB FALHAR PARA OPERACOES INVESTIGAR     *
+//*--------------------------------------------------------------*
+//STEP020  EXEC PGM=IEBGENER,COND=(0,NE,STEP010)
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD DISP=SHR,DSN=PASSAGEM.FILE.OUTPUT.DATA.G&FLIGHT
+//SYSUT2   DD DISP=SHR,DSN=OPS.REPORTS.DISTRIB(PASSAGEM)
