@@ -9,11 +9,17 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT INPUT-FILE ASSIGN TO "test/data-test.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
-              
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INPUT-STATUS.
+
            SELECT OUTPUT-FILE ASSIGN TO "test/output-test.txt"
-               ORGANIZATION IS LINE SEQUENTIAL. 
-               
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUTPUT-STATUS.
+
+           SELECT EXPECTED-FILE ASSIGN TO "test/expected-output.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXPECTED-STATUS.
+
        DATA DIVISION.
        
        FILE SECTION.
@@ -40,6 +46,9 @@
        01 OUTPUT-TICKET-MESSAGE.
            05 OUTPUT-MESSAGE       PIC X(259).
 
+       FD EXPECTED-FILE.
+       01 EXPECTED-RECORD          PIC X(259).
+
 
        WORKING-STORAGE SECTION.
 
@@ -53,13 +62,28 @@
            05 OUTPUT-SEAT         PIC X(48).
 
 
-       01 INPUT-NAME        PIC X(15).
-       01 INPUT-AGE         PIC 9(3).
-       01 INPUT-NATIONALITY PIC X(13).
-       01 INPUT-OBJDANGER   PIC X(7).
-       01 INPUT-TICKET      PIC 9(11).
-       01 INPUT-BAGS        PIC 9(11).
-       01 INPUT-SEAT        PIC X(7).
+      ******************************************************************
+      *    CAMPOS DO PASSAGEIRO PARSEADOS DO INPUT-RECORD, NO LAYOUT
+      *    CANONICO PARTILHADO COM PASSNGR (VER PEDIDO 018 - EVITA
+      *    QUE OS TAMANHOS DESALINHEM ENTRE FILE-FLY.cbl, PASSAGEM.cbl
+      *    E test/file-test.cbl)
+      ******************************************************************
+       COPY PASSNGR REPLACING
+           ==PASSENGER-MASTER-RECORD== BY ==INPUT-PASSENGER-RECORD==
+           ==PM-TICKET== BY ==INPUT-TICKET==
+           ==PM-FLIGHT-NUMBER== BY ==INPUT-FLIGHT-NUMBER==
+           ==PM-NAME== BY ==INPUT-NAME==
+           ==PM-AGE== BY ==INPUT-AGE==
+           ==PM-NATIONALITY== BY ==INPUT-NATIONALITY==
+           ==PM-OBJDANGER== BY ==INPUT-OBJDANGER==
+           ==PM-BAGS== BY ==INPUT-BAGS==
+           ==PM-SEAT== BY ==INPUT-SEAT==
+           ==PM-BOOKING-REF== BY ==INPUT-BOOKING-REF==
+           ==PM-TOTAL-PAID== BY ==FILLER==
+           ==PM-BAG-WEIGHT== BY ==INPUT-BAG-WEIGHT==
+           ==PM-SEAT-NUMBER== BY ==FILLER==
+           ==PM-TRIP-TYPE== BY ==FILLER==
+           ==PM-LANGUAGE-CODE== BY ==FILLER==.
        01 OUTPUT-TEST       PIC X(40).
       *01 TICKET.
       *    05 VAL-TICKET           PIC 9(5)V9(2).
@@ -86,12 +110,40 @@
       *        88 B-OBJ-DANGEROUS  VALUES "Y", "YES", "SIM", "S", 
       *            "s".       
        01 END-FILE                 PIC X(1).
+
+       01 WS-FILE-STATUS.
+           05 WS-INPUT-STATUS      PIC X(2) VALUE '00'.
+           05 WS-OUTPUT-STATUS     PIC X(2) VALUE '00'.
+           05 WS-EXPECTED-STATUS   PIC X(2) VALUE '00'.
+       01 WS-RETURN-CODE           PIC 9(4) VALUE ZERO.
+
+      ******************************************************************
+      *    COMPARACAO DO OUTPUT-FILE GERADO CONTRA O GOLDEN FILE
+      *    test/expected-output.txt (VER PEDIDO 025 - REGRESSAO REAL
+      *    EM VEZ DE DEPENDER DE ALGUEM LER OS DISPLAY)
+      ******************************************************************
+       01 WS-COMPARE.
+           05 WS-ACTUAL-RECORD     PIC X(259).
+           05 WS-ACTUAL-LINES      PIC 9(4) VALUE ZERO.
+           05 WS-EXPECTED-LINES    PIC 9(4) VALUE ZERO.
+           05 WS-MISMATCH-COUNT    PIC 9(4) VALUE ZERO.
+           05 WS-ACTUAL-EOF        PIC X(1) VALUE 'N'.
+               88 B-ACTUAL-EOF     VALUE 'Y'.
+           05 WS-EXPECTED-EOF      PIC X(1) VALUE 'N'.
+               88 B-EXPECTED-EOF   VALUE 'Y'.
        01 FIRST-CHARACTER          PIC X(1).
        01 VAL-BAGS                 PIC 9(5).
        01 TOTAL-BAGS               PIC 9(4).
        01 TOTAL-SEAT               PIC 9(2).
        01 TOTAL-TICKET             PIC 9(4).
 
+       01 WS-CALC-UTIL.
+           05 WS-CALC-TYPE          PIC X(1).
+           05 WS-CALC-QTY           PIC 9(5).
+           05 WS-CALC-CLASS         PIC X(1).
+           05 WS-CALC-WEIGHT        PIC 9(3).
+           05 WS-CALC-RESULT        PIC 9(7)V99.
+
        PROCEDURE DIVISION.
 
            MOVE 30 TO VAL-BAGS.
@@ -100,13 +152,23 @@
            OPEN INPUT INPUT-FILE
                 OUTPUT OUTPUT-FILE.
 
+           IF WS-INPUT-STATUS NOT = '00' OR WS-OUTPUT-STATUS NOT = '00'
+               DISPLAY 'ERRO DE E/S - INPUT STATUS ' WS-INPUT-STATUS
+                       ' OUTPUT STATUS ' WS-OUTPUT-STATUS
+               MOVE 1 TO WS-RETURN-CODE
+               MOVE WS-RETURN-CODE TO RETURN-CODE
+               STOP RUN
+           END-IF
+
            PERFORM UNTIL END-FILE = "S"
                READ INPUT-FILE INTO INPUT-RECORD
                    AT END
                        MOVE "S" TO END-FILE
                    NOT AT END
-                       
-      *                MOVE INPUT-RECORD(1:15) TO INPUT-NAME      
+                       MOVE SPACES TO OUTPUT-TICKET-MESSAGE
+                       MOVE SPACES TO OUTPUT-MESSAGES
+
+      *                MOVE INPUT-RECORD(1:15) TO INPUT-NAME
       *                MOVE INPUT-RECORD(16:3) TO INPUT-AGE        
       *                MOVE INPUT-RECORD(19:13)TO INPUT-NATIONALITY 
       *                MOVE INPUT-RECORD(32:7) TO INPUT-OBJDANGER  
@@ -124,7 +186,8 @@
                            INPUT-TICKET
                            INPUT-BAGS
                            INPUT-SEAT
-                               
+                           INPUT-BAG-WEIGHT
+
 
 
 
@@ -175,13 +238,20 @@
       *    QUANTIDADE DE MALAS
       ******************************************************************
                    
-                   MULTIPLY INPUT-BAGS BY VAL-BAGS GIVING TOTAL-BAGS
+                   MOVE 'B' TO WS-CALC-TYPE
+                   MOVE INPUT-BAGS TO WS-CALC-QTY
+                   MOVE SPACE TO WS-CALC-CLASS
+                   MOVE INPUT-BAG-WEIGHT TO WS-CALC-WEIGHT
+                   CALL 'SUBPROG' USING WS-CALC-TYPE WS-CALC-QTY
+                           WS-CALC-CLASS WS-CALC-WEIGHT WS-CALC-RESULT
+                   MOVE WS-CALC-RESULT TO TOTAL-BAGS
+
 
-                   
                    STRING " despachou " DELIMITED BY SIZE
                           INPUT-BAGS DELIMITED BY SPACE
-                          ' malas, com o custa de '
-                          '30 euros cada uma, totalizando assim '
+                          ' malas com '
+                          INPUT-BAG-WEIGHT DELIMITED BY SIZE
+                          'kg cada uma, totalizando assim '
                           TOTAL-BAGS
                           INTO OUTPUT-BAGS
 
@@ -189,21 +259,42 @@
       *    TIPO DE ASSENTO
       ******************************************************************
                    EVALUATE INPUT-SEAT
-                       WHEN '  .E   '
-                           MOVE 30 TO TOTAL-SEAT
+                       WHEN 'E  '
+                           MOVE 'S' TO WS-CALC-TYPE
+                           MOVE ZERO TO WS-CALC-QTY
+                           MOVE 'E' TO WS-CALC-CLASS
+                           MOVE ZERO TO WS-CALC-WEIGHT
+                           CALL 'SUBPROG' USING WS-CALC-TYPE WS-CALC-QTY
+                                   WS-CALC-CLASS WS-CALC-WEIGHT
+                                   WS-CALC-RESULT
+                           MOVE WS-CALC-RESULT TO TOTAL-SEAT
            MOVE ' vai viajar em classe economica e custa 30 euros '
                                    TO OUTPUT-SEAT
-                       WHEN '  .J   '
-                           MOVE 40 TO TOTAL-SEAT
-           MOVE ' vai se sentar ao lado da janela e custa 40 euros', 
-                                   TO OUTPUT-SEAT                           
-                       WHEN '  .P   '  
-                           MOVE 50 TO TOTAL-SEAT
-           MOVE ' vai viajar em classe economica e custa 50 euros', 
+                       WHEN 'J  '
+                           MOVE 'S' TO WS-CALC-TYPE
+                           MOVE ZERO TO WS-CALC-QTY
+                           MOVE 'J' TO WS-CALC-CLASS
+                           MOVE ZERO TO WS-CALC-WEIGHT
+                           CALL 'SUBPROG' USING WS-CALC-TYPE WS-CALC-QTY
+                                   WS-CALC-CLASS WS-CALC-WEIGHT
+                                   WS-CALC-RESULT
+                           MOVE WS-CALC-RESULT TO TOTAL-SEAT
+           MOVE ' vai se sentar ao lado da janela e custa 40 euros',
+                                   TO OUTPUT-SEAT
+                       WHEN 'P  '
+                           MOVE 'S' TO WS-CALC-TYPE
+                           MOVE ZERO TO WS-CALC-QTY
+                           MOVE 'P' TO WS-CALC-CLASS
+                           MOVE ZERO TO WS-CALC-WEIGHT
+                           CALL 'SUBPROG' USING WS-CALC-TYPE WS-CALC-QTY
+                                   WS-CALC-CLASS WS-CALC-WEIGHT
+                                   WS-CALC-RESULT
+                           MOVE WS-CALC-RESULT TO TOTAL-SEAT
+           MOVE ' vai viajar em classe economica e custa 50 euros',
                                    TO OUTPUT-SEAT
                        WHEN OTHER
                            MOVE 0 TO TOTAL-SEAT
-                           MOVE 'O assento informado não é válido.', 
+                           MOVE 'O assento informado não é válido.',
                                    TO OUTPUT-SEAT
                    END-EVALUATE
 
@@ -222,21 +313,79 @@
       *    CONCATENACAO EM UMA STRING SÓ
       ******************************************************************
 
-      *            STRING OUTPUT-NAME
-      *                    OUTPUT-AGE
-      *                    OUTPUT-OBJDANGER
-      *                    OUTPUT-BAGS
-      *                    OUTPUT-SEAT
-      *                    OUTPUT-TICKET
-      *                   INTO OUTPUT-MESSAGE
-      *            END-STRING
+                   STRING OUTPUT-NAME
+                          OUTPUT-AGE
+                          OUTPUT-OBJDANGER
+                          OUTPUT-BAGS
+                          OUTPUT-SEAT
+                          OUTPUT-TICKET
+                         INTO OUTPUT-MESSAGE
+                   END-STRING
                    WRITE OUTPUT-TICKET-MESSAGE
                END-READ
            END-PERFORM
 
            CLOSE INPUT-FILE
            CLOSE OUTPUT-FILE.
-           
+
+      ******************************************************************
+      *    COMPARAR O OUTPUT-FILE GERADO CONTRA O FICHEIRO ESPERADO
+      ******************************************************************
+           OPEN INPUT OUTPUT-FILE
+                      EXPECTED-FILE.
+
+           IF WS-OUTPUT-STATUS NOT = '00'
+              OR WS-EXPECTED-STATUS NOT = '00'
+               DISPLAY 'FAIL - NAO FOI POSSIVEL ABRIR OS FICHEIROS ' &
+                       'PARA COMPARACAO'
+               MOVE 1 TO WS-RETURN-CODE
+               MOVE WS-RETURN-CODE TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL B-ACTUAL-EOF AND B-EXPECTED-EOF
+               IF NOT B-ACTUAL-EOF
+                   READ OUTPUT-FILE INTO WS-ACTUAL-RECORD
+                       AT END
+                           MOVE 'Y' TO WS-ACTUAL-EOF
+                       NOT AT END
+                           ADD 1 TO WS-ACTUAL-LINES
+                   END-READ
+               END-IF
+
+               IF NOT B-EXPECTED-EOF
+                   READ EXPECTED-FILE
+                       AT END
+                           MOVE 'Y' TO WS-EXPECTED-EOF
+                       NOT AT END
+                           ADD 1 TO WS-EXPECTED-LINES
+                   END-READ
+               END-IF
+
+               IF NOT B-ACTUAL-EOF AND NOT B-EXPECTED-EOF
+                   IF WS-ACTUAL-RECORD NOT = EXPECTED-RECORD
+                       ADD 1 TO WS-MISMATCH-COUNT
+                       DISPLAY 'MISMATCH NA LINHA ' WS-ACTUAL-LINES
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           CLOSE OUTPUT-FILE
+           CLOSE EXPECTED-FILE.
+
+           IF WS-MISMATCH-COUNT = 0
+              AND WS-ACTUAL-LINES = WS-EXPECTED-LINES
+               DISPLAY 'PASS - ' WS-ACTUAL-LINES ' LINHA(S) ' &
+                       'COMPARADA(S), SEM DIFERENCAS'
+               MOVE 0 TO WS-RETURN-CODE
+           ELSE
+               DISPLAY 'FAIL - ' WS-MISMATCH-COUNT ' DIFERENCA(S) ' &
+                       'ENCONTRADA(S), ' WS-ACTUAL-LINES ' LINHA(S) ' &
+                       'GERADAS VS ' WS-EXPECTED-LINES ' ESPERADAS'
+               MOVE 1 TO WS-RETURN-CODE
+           END-IF
+
+           MOVE WS-RETURN-CODE TO RETURN-CODE.
            STOP RUN.
 
  
